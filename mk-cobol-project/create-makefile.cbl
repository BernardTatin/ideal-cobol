@@ -1,60 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. create-makefile IS INITIAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE
+               ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01 OUT-REC PIC X(92).
+
        WORKING-STORAGE SECTION.
-      *> Constants
-       01 CONSTANTS.
-         88 ALL-LINES-TABLE-SIZE VALUE 13.
-         88 VAR-LINES-TABLE-SIZE VALUE 2.
-         88 THE-STRINGLEN VALUE 92.
-
-      *> Variable lines
-       01 var-template.
-           02 idx-tit PIC 99 VALUE 2.
-           02 line-tit PIC X(THE-STRINGLEN) VALUE "# Makefile :".
-           02 idx-app PIC 99 VALUE 6.
-           02 line-app PIC X(THE-STRINGLEN) VALUE "APP = :".
-       01 var-lines REDEFINES var-template.
-           02 arr-line OCCURS VAR-LINES-TABLE-SIZE.
-             05 idx PIC 99.
-             05 var-line PIC X(THE-STRINGLEN).
-       88 ALL-LINES-TABLE-SIZE VALUE 13.
-         88 VAR-LINES-TABLE-SIZE VALUE 2.
-         88 THE-STRINGLEN VALUE 92.
-
-      *> All lines
-       01 all-template.
-               05 line-aa PIC X(THE-STRINGLEN) VALUE "# ===============" &
-                  "=================================================".
-               05 line-ab PIC X(THE-STRINGLEN) VALUE "#x".
-               05 line-ac PIC X(THE-STRINGLEN) VALUE "# export " &
-                  "LD_LIBRARY_PATH=$(pwd)/bin".
-               05 line-ad PIC X(THE-STRINGLEN) VALUE "# ===============" &
-                  "=================================================".
-               05 line-ae PIC X(THE-STRINGLEN) VALUE "#".
-               05 line-00 PIC X(THE-STRINGLEN) VALUE "#x".
-               05 line-01 PIC X(THE-STRINGLEN) VALUE "#".
-               05 line-04 PIC X(THE-STRINGLEN) VALUE "TESTS-ARGS =".
-               05 line-02 PIC X(THE-STRINGLEN) VALUE "MAIN = $(APP).cbl".
-               05 line-03 PIC X(THE-STRINGLEN) VALUE "CPYBOOKS =".
-               05 line-05 PIC X(THE-STRINGLEN) VALUE "_dll = ".
-               05 line-06 PIC X(THE-STRINGLEN) VALUE "#".
-               05 line-07 PIC X(THE-STRINGLEN) VALUE "include ../mk/" &
-                  "common.mk".
-      *> Preceding lines mapped into an array
-       01 all-lines REDEFINES all-template.
-               05 one-line OCCURS ALL-LINES-TABLE-SIZE
-                  PIC X(THE-STRINGLEN).
+       01 WS-OUT-PATH      PIC X(300).
+       01 WS-FILE-STATUS   PIC XX.
+
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+       01 WS-LOG-PROGRAM-NAME PIC X(30) VALUE "create-makefile".
+       01 WS-LOG-ERROR-MSG    PIC X(80).
+
+      *>   the toolkit revision stamped into every generated Makefile;
+      *>   bump this by hand when the generator templates change
+       01 WS-TOOLKIT-VERSION  PIC X(10) VALUE "1.4".
+       01 WS-GEN-DATE         PIC X(8).
+       01 WS-GEN-TIME         PIC X(8).
+
+      *> the line-template data (constants, var-template/var-lines,
+      *> all-template/all-lines) lives in one shared copybook now, so
+      *> there is exactly one copy to keep in sync instead of two that
+      *> can silently drift apart
+           COPY "makefile-lines.cpy".
+
+      *>   how many bytes of one-line(i)/OUT-REC trim-string should
+      *>   actually touch -- THE-STRINGLEN comes from the copybook
+      *>   just brought in above
+       01 WS-TRIM-LEN PIC 9(04) VALUE THE-STRINGLEN.
+
       *> line count
        01 i PIC 999.
        01 itmp PIC 999.
        LINKAGE SECTION.
       *> project name, the first argument on the command line
        01 project-name PIC X(THE-STRINGLEN).
+      *> module-type selector: EXE (default) builds a plain executable,
+      *> DLL builds a callable shared object and wires up _dll/dll:
+       01 module-type PIC X(4).
+      *> environment profile: DEV (default) or PROD, selects the
+      *> COBFLAGS a project's build runs with
+       01 env-profile PIC X(4).
+      *> returned to the caller: 0 = Makefile written, 1 = failed
+       01 call-status PIC 99.
 
-       PROCEDURE DIVISION USING project-name.
+       PROCEDURE DIVISION USING project-name module-type env-profile
+           call-status.
        prog.
+           MOVE 0 TO call-status.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > VAR-LINES-TABLE-SIZE
              MOVE idx(i) TO itmp
              STRING var-line(i) DELIMITED BY ":"
@@ -65,16 +69,94 @@
              END-STRING
            END-PERFORM.
 
+      *>   every project now gets a companion copybook from
+      *>   create-copybook, so CPYBOOKS can name it instead of staying
+      *>   permanently blank
+           STRING "CPYBOOKS = " DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             ".cpy" DELIMITED BY SIZE
+             INTO one-line(10)
+           END-STRING.
+
+      *>   every project now gets a smoke-test skeleton from
+      *>   create-testfile, so TESTS-ARGS can name it instead of staying
+      *>   permanently blank
+           STRING "TESTS-ARGS = " DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             "-test.cbl" DELIMITED BY SIZE
+             INTO one-line(8)
+           END-STRING.
+
+      *>   the _dll line and its "dll:" rule only build something real
+      *>   when the caller asked for a shared-object target; otherwise
+      *>   _dll stays blank, same as before this line was wired up
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(module-type)) = "DLL"
+               STRING "_dll = " DELIMITED BY SIZE
+                 FUNCTION TRIM(project-name) DELIMITED BY SIZE
+                 ".so" DELIMITED BY SIZE
+                 INTO one-line(11)
+               END-STRING
+           END-IF.
+
+      *>   PROD gets an optimized, unadorned build; DEV (the default)
+      *>   keeps debug symbols and source locations handy for gdb/cobc
+      *>   -fsource-location, so nobody hand-edits COBFLAGS in to chase
+      *>   a bug during development
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(env-profile)) = "PROD"
+               MOVE "COBFLAGS = -O" TO one-line(18)
+           ELSE
+               MOVE "COBFLAGS = -g -fsource-location" TO one-line(18)
+           END-IF.
+
+      *>   stamp the generator version and generation timestamp into
+      *>   the Makefile so an audit can always tell which revision of
+      *>   the toolkit produced a given skeleton
+           ACCEPT WS-GEN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-GEN-TIME FROM TIME.
+           STRING "# generated by cobol-project-maker v" DELIMITED BY
+             SIZE
+             FUNCTION TRIM(WS-TOOLKIT-VERSION) DELIMITED BY SIZE
+             " on " DELIMITED BY SIZE
+             WS-GEN-DATE DELIMITED BY SIZE
+             " " DELIMITED BY SIZE
+             WS-GEN-TIME DELIMITED BY SIZE
+             INTO one-line(23)
+           END-STRING.
+
+           STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             "/Makefile" DELIMITED BY SIZE
+             INTO WS-OUT-PATH
+           END-STRING.
+      *>   the dll: rule's recipe line carries a leading tab, as Make
+      *>   requires; line sequential's default validation rejects
+      *>   control characters in a written record, so relax it here
+           SET ENVIRONMENT "COB_LS_VALIDATE" TO "0".
+           OPEN OUTPUT OUT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               GO TO 900-TERMINATE
+           END-IF.
+
+      *>   one canonical trim subprogram instead of each generator
+      *>   keeping its own trailing-trim logic
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > ALL-LINES-TABLE-SIZE
-               CALL "trimright-display" USING CONTENT one-line(i)
-               end-call
+               CALL "trim-string" USING one-line(i) "TRAI" OUT-REC
+                 WS-TRIM-LEN
+               END-CALL
+               WRITE OUT-REC
            END-PERFORM.
+           CLOSE OUT-FILE.
            EXIT PROGRAM.
-      *> emergency exit
+      *> emergency exit -- report the failure to the caller instead of
+      *> stopping the whole run unit out from under it
        900-TERMINATE SECTION.
            DISPLAY "FATAL ERROR when writing Makefile, exit"
             UPON SYSERR
            END-DISPLAY.
-           STOP RUN.
+           MOVE "FATAL ERROR when writing Makefile" TO WS-LOG-ERROR-MSG.
+           CALL "log-error" USING WS-LOG-PROGRAM-NAME
+             WS-LOG-ERROR-MSG
+           END-CALL.
+           MOVE 1 TO call-status.
+           EXIT PROGRAM.
 
            END PROGRAM create-makefile.
