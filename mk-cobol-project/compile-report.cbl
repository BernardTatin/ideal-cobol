@@ -0,0 +1,203 @@
+      *> -------------------------------------------
+      *> compile-report.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> walks every ACTIVE project recorded in the PROJECTS master
+      *> file, rebuilds it from scratch, and counts how many cobc
+      *> error: lines each one's build produced -- a shop-wide view of
+      *> where the compile-error count actually is, instead of finding
+      *> out one project at a time from build-health's plain pass/fail.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "compile-report".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   one project's captured build output, scanned and then
+      *>   overwritten by the next project's build in turn
+           SELECT COMPILE-LOG-FILE
+               ASSIGN TO DYNAMIC ws-log-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-log-file-status.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  COMPILE-LOG-FILE.
+         01 COMPILE-LOG-RECORD PIC X(300).
+
+         WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "compile-report".
+           01 ws-log-error-msg    PIC X(80).
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *>   the rebuild command run for each project, and the captured
+      *>   output it is redirected into so the error: lines in it can
+      *>   be counted after the fact instead of only scrolling by
+           01 ws-make-command   PIC X(300).
+           01 ws-log-path       PIC X(300) VALUE "COMPILE-REPORT.LOG".
+           01 ws-log-file-status PIC XX.
+           01 ws-log-eof-flag    PIC X VALUE "N".
+
+      *>   timed around each project's rebuild so the summary line
+      *>   below can report how long that project actually took
+           01 ws-timer-op        PIC X(7).
+           01 ws-timer-stamp      PIC 9(14).
+           01 ws-timer-days       PIC 9(5).
+           01 ws-timer-hours      PIC 99.
+           01 ws-timer-minutes    PIC 99.
+           01 ws-timer-seconds    PIC 99.
+
+           01 ws-this-error-count PIC 9(5).
+           01 ws-checked-count  PIC 9(5) VALUE 0.
+           01 ws-clean-count    PIC 9(5) VALUE 0.
+           01 ws-dirty-count    PIC 9(5) VALUE 0.
+           01 ws-skip-count     PIC 9(5) VALUE 0.
+           01 ws-total-errors   PIC 9(7) VALUE 0.
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-CHECK-PROJECTS.
+           perform 200-SHOW-SUMMARY.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+           DISPLAY "compile-report: rebuilding every ACTIVE project"
+           END-DISPLAY.
+           MOVE "BROWSE" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           MOVE "NEXT" TO ws-projects-io-op.
+      *>   priming call -- BROWSE only opens the file, it does not hand
+      *>   back a record
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+
+      *>   one pass over every project; a RETIRED project has no
+      *>   guarantee its source is still where the Makefile expects,
+      *>   so it is reported as skipped rather than rebuilt, the same
+      *>   rule build-health applies to its own test run
+       100-CHECK-PROJECTS SECTION.
+           PERFORM UNTIL ws-projects-io-status NOT = 0
+               IF FUNCTION TRIM(ws-proj-status) = "ACTIVE"
+                   PERFORM 110-REBUILD-PROJECT
+               ELSE
+                   ADD 1 TO ws-skip-count
+                   DISPLAY "SKIP  " FUNCTION TRIM(ws-proj-name)
+                     " (" FUNCTION TRIM(ws-proj-status) ")"
+                   END-DISPLAY
+               END-IF
+               CALL "projects-io" USING ws-projects-io-op
+                   ws-projects-record ws-projects-io-status
+               END-CALL
+           END-PERFORM.
+
+      *>   force a clean rebuild and capture everything cobc writes to
+      *>   stderr; "make clean" failing is not itself a compile error,
+      *>   so its own output is thrown away rather than counted
+       110-REBUILD-PROJECT SECTION.
+           ADD 1 TO ws-checked-count.
+           MOVE "START" TO ws-timer-op.
+           CALL "elapsed-timer" USING ws-timer-op ws-timer-stamp
+             ws-timer-days ws-timer-hours ws-timer-minutes
+             ws-timer-seconds
+           END-CALL.
+           STRING "make -C " DELIMITED BY SIZE
+             FUNCTION TRIM(ws-proj-name) DELIMITED BY SIZE
+             " clean > /dev/null 2>&1" DELIMITED BY SIZE
+             INTO ws-make-command
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(ws-make-command)
+           END-CALL.
+           STRING "make -C " DELIMITED BY SIZE
+             FUNCTION TRIM(ws-proj-name) DELIMITED BY SIZE
+             " > " DELIMITED BY SIZE
+             FUNCTION TRIM(ws-log-path) DELIMITED BY SIZE
+             " 2>&1" DELIMITED BY SIZE
+             INTO ws-make-command
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(ws-make-command)
+           END-CALL.
+           MOVE "ELAPSED" TO ws-timer-op.
+           CALL "elapsed-timer" USING ws-timer-op ws-timer-stamp
+             ws-timer-days ws-timer-hours ws-timer-minutes
+             ws-timer-seconds
+           END-CALL.
+           PERFORM 120-COUNT-ERRORS.
+           IF ws-this-error-count = 0
+               ADD 1 TO ws-clean-count
+               DISPLAY "CLEAN " FUNCTION TRIM(ws-proj-name)
+                 " (" ws-timer-minutes "m " ws-timer-seconds "s)"
+               END-DISPLAY
+           ELSE
+               ADD 1 TO ws-dirty-count
+               ADD ws-this-error-count TO ws-total-errors
+               DISPLAY "ERROR " FUNCTION TRIM(ws-proj-name)
+                 " (" ws-this-error-count " error(s), "
+                 ws-timer-minutes "m " ws-timer-seconds "s)"
+               END-DISPLAY
+           END-IF.
+
+      *>   one project's captured build output, counted one line at a
+      *>   time the same way 300-BATCH-RUN walks a batch list file
+       120-COUNT-ERRORS SECTION.
+           MOVE 0 TO ws-this-error-count.
+           MOVE "N" TO ws-log-eof-flag.
+           OPEN INPUT COMPILE-LOG-FILE.
+           IF ws-log-file-status NOT = "00"
+               GO TO 120-COUNT-ERRORS-EXIT
+           END-IF.
+           PERFORM UNTIL ws-log-eof-flag = "Y"
+               READ COMPILE-LOG-FILE
+                   AT END
+                       MOVE "Y" TO ws-log-eof-flag
+                   NOT AT END
+                       INSPECT COMPILE-LOG-RECORD TALLYING
+                         ws-this-error-count FOR ALL "error:"
+               END-READ
+           END-PERFORM.
+           CLOSE COMPILE-LOG-FILE.
+       120-COUNT-ERRORS-EXIT.
+           EXIT.
+
+       200-SHOW-SUMMARY SECTION.
+           DISPLAY "-----------------------------------" END-DISPLAY.
+           DISPLAY "checked: " ws-checked-count
+             "  clean: " ws-clean-count
+             "  with errors: " ws-dirty-count
+             "  skipped: " ws-skip-count
+           END-DISPLAY.
+           DISPLAY "total compile errors: " ws-total-errors
+           END-DISPLAY.
+           IF ws-dirty-count > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "nightly compile-report run found build errors"
+                 TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "compile-report".
