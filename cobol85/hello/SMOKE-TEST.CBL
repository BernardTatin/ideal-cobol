@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+      *> HELLO.CBL/HELLO2.CBL only ever proved, by hand, that DISPLAY,
+      *> a couple of MOVEs, and (HELLO2) external CALL resolution
+      *> worked on whatever box they were run on -- useful for a quick
+      *> eyeball check, but narrow, and needing someone to actually
+      *> read the scrollback. SMOKE-TEST.CBL runs the same kind of
+      *> check, widened to cover file I/O and STRING/FUNCTION support
+      *> as well, and reports PASS/FAIL per capability plus an overall
+      *> RETURN-CODE, so a new build box can be sanity-checked with one
+      *> run instead of eyeballing scrollback from several by hand.
+      *>
+      *> CHECK-RETURN-CODE-CONVENTION scans a small sample of shop
+      *> programs' source for the shop's nonzero-on-failure
+      *> RETURN-CODE convention and reports, per program, whether it
+      *> follows it -- a batch chain that silently presses on past a
+      *> failed step is exactly what that convention is supposed to
+      *> prevent.
+
+       PROGRAM-ID. SMOKE-TEST.
+           Author Bernard Tatin.
+           Installation GnuCOBOL Toolchain.
+           Date-Written 08/08/2026.
+           Date-Compiled 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SMOKE-FILE ASSIGN TO DYNAMIC WS-SMOKE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SMOKE-FILE-STATUS.
+           SELECT SAMPLE-FILE ASSIGN TO DYNAMIC WS-SAMPLE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAMPLE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SMOKE-FILE.
+       01  SMOKE-RECORD           PIC X(60).
+       FD  SAMPLE-FILE.
+       01  SAMPLE-RECORD          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FAIL-COUNT          PIC 9(02) VALUE ZERO.
+
+      *> capability 3: file I/O round trip
+       01  WS-SMOKE-PATH          PIC X(40) VALUE 'SMOKETEST.TMP'.
+       01  WS-SMOKE-FILE-STATUS   PIC XX.
+       01  WS-SMOKE-LINE-IN       PIC X(60) VALUE
+           'SMOKE TEST FILE I/O LINE'.
+       01  WS-SMOKE-LINE-OUT      PIC X(60).
+
+      *> capability 2: external CALL resolution (SMOKE-ECHO.CBL)
+       01  WS-ECHO-IN             PIC X(32) VALUE 'SMOKE TEST ECHO'.
+       01  WS-ECHO-OUT            PIC X(32).
+       01  WS-ECHO-FLAG           PIC X.
+
+      *> capability 4: STRING and FUNCTION support
+       01  WS-STRING-OUT          PIC X(40).
+       01  WS-STRING-LEN          PIC 9(04).
+
+      *> RETURN-CODE convention scan over a sample of shop
+      *> programs -- a plain source-text scan, not a build-and-run,
+      *> so this check stays safe to run on a bare build box
+       01  WS-SAMPLE-PATH         PIC X(80).
+       01  WS-SAMPLE-FILE-STATUS  PIC XX.
+       01  WS-SAMPLE-UPPER-LINE   PIC X(200).
+       01  WS-SAMPLE-HIT-COUNT    PIC 9(04) VALUE ZERO.
+       78  SAMPLE-PROGRAM-COUNT VALUE 4.
+       01  SAMPLE-PROGRAM-TABLE.
+           05  FILLER             PIC X(48) VALUE
+               'HELLO.CBL'.
+           05  FILLER             PIC X(48) VALUE
+               'HELLO2.CBL'.
+           05  FILLER             PIC X(48) VALUE
+               '../../z390-demo/DATETIME.CBL'.
+           05  FILLER             PIC X(48) VALUE
+               '../../mk-cobol-project/cobol-project-maker.cbl'.
+       01  SAMPLE-PROGRAM-REDEF REDEFINES SAMPLE-PROGRAM-TABLE.
+           05  SAMPLE-PROGRAM-PATH OCCURS 4 TIMES
+                                  PIC X(48).
+       01  WS-SAMPLE-SUB          PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'SMOKE-TEST: toolchain smoke test starting'.
+           PERFORM CHECK-DISPLAY-MOVE.
+           PERFORM CHECK-CALL.
+           PERFORM CHECK-FILE-IO.
+           PERFORM CHECK-STRING-FUNCTION.
+           PERFORM CHECK-RETURN-CODE-CONVENTION.
+           DISPLAY 'SMOKE-TEST: ' WS-FAIL-COUNT ' CHECK(S) FAILED'.
+           IF WS-FAIL-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *> capability 1: DISPLAY and MOVE -- the original HELLO.CBL check
+       CHECK-DISPLAY-MOVE.
+           MOVE 'Hello world !' TO WS-SMOKE-LINE-OUT.
+           IF WS-SMOKE-LINE-OUT (1:5) = 'Hello'
+               DISPLAY 'SMOKE-TEST: DISPLAY/MOVE          : PASS'
+           ELSE
+               DISPLAY 'SMOKE-TEST: DISPLAY/MOVE          : FAIL'
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      *> capability 2: external CALL resolution and LINKAGE data flow
+       CHECK-CALL.
+           MOVE SPACES TO WS-ECHO-OUT.
+           MOVE SPACES TO WS-ECHO-FLAG.
+           CALL 'SMOKE-ECHO' USING WS-ECHO-IN WS-ECHO-OUT WS-ECHO-FLAG
+           END-CALL.
+           IF WS-ECHO-FLAG = 'Y'
+              AND WS-ECHO-OUT = FUNCTION TRIM(WS-ECHO-IN)
+               DISPLAY 'SMOKE-TEST: external CALL         : PASS'
+           ELSE
+               DISPLAY 'SMOKE-TEST: external CALL         : FAIL'
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      *> capability 3: file I/O -- write a line, read it back, clean up
+       CHECK-FILE-IO.
+           OPEN OUTPUT SMOKE-FILE.
+           MOVE WS-SMOKE-LINE-IN TO SMOKE-RECORD.
+           WRITE SMOKE-RECORD.
+           CLOSE SMOKE-FILE.
+
+           MOVE SPACES TO WS-SMOKE-LINE-OUT.
+           OPEN INPUT SMOKE-FILE.
+           READ SMOKE-FILE
+               AT END CONTINUE
+           END-READ.
+           MOVE SMOKE-RECORD TO WS-SMOKE-LINE-OUT.
+           CLOSE SMOKE-FILE.
+
+           IF WS-SMOKE-LINE-OUT = WS-SMOKE-LINE-IN
+               DISPLAY 'SMOKE-TEST: file I/O              : PASS'
+           ELSE
+               DISPLAY 'SMOKE-TEST: file I/O              : FAIL'
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      *> capability 4: STRING and intrinsic FUNCTION support
+       CHECK-STRING-FUNCTION.
+           MOVE SPACES TO WS-STRING-OUT.
+           STRING 'SMOKE' DELIMITED BY SIZE
+             ' ' DELIMITED BY SIZE
+             'TEST' DELIMITED BY SIZE
+             INTO WS-STRING-OUT
+           END-STRING.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-STRING-OUT))
+             TO WS-STRING-LEN.
+           IF WS-STRING-OUT (1:10) = 'SMOKE TEST'
+              AND WS-STRING-LEN = 10
+               DISPLAY 'SMOKE-TEST: STRING/FUNCTION       : PASS'
+           ELSE
+               DISPLAY 'SMOKE-TEST: STRING/FUNCTION       : FAIL'
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      *> report, per sampled program, whether its source sets
+      *> RETURN-CODE anywhere -- this check's own PASS/FAIL is about
+      *> whether the scan itself could run (every sample file opened
+      *> and read cleanly); the per-program compliance is reporting,
+      *> not a reason by itself to fail the smoke test
+       CHECK-RETURN-CODE-CONVENTION.
+           PERFORM SCAN-ONE-SAMPLE VARYING WS-SAMPLE-SUB FROM 1 BY 1
+             UNTIL WS-SAMPLE-SUB > SAMPLE-PROGRAM-COUNT.
+
+       SCAN-ONE-SAMPLE.
+           MOVE SAMPLE-PROGRAM-PATH (WS-SAMPLE-SUB) TO WS-SAMPLE-PATH.
+           MOVE ZERO TO WS-SAMPLE-HIT-COUNT.
+           OPEN INPUT SAMPLE-FILE.
+           IF WS-SAMPLE-FILE-STATUS NOT = '00'
+               DISPLAY 'SMOKE-TEST: RETURN-CODE convention: FAIL - '
+                 FUNCTION TRIM (WS-SAMPLE-PATH) ' not found'
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               PERFORM SCAN-SAMPLE-LINES UNTIL WS-SAMPLE-FILE-STATUS
+                 NOT = '00'
+               CLOSE SAMPLE-FILE
+               IF WS-SAMPLE-HIT-COUNT > 0
+                   DISPLAY 'SMOKE-TEST: RETURN-CODE convention: '
+                     FUNCTION TRIM (WS-SAMPLE-PATH)
+                     ' sets RETURN-CODE'
+               ELSE
+                   DISPLAY 'SMOKE-TEST: RETURN-CODE convention: '
+                     FUNCTION TRIM (WS-SAMPLE-PATH)
+                     ' relies on the runtime default'
+               END-IF
+           END-IF.
+
+       SCAN-SAMPLE-LINES.
+           READ SAMPLE-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE FUNCTION UPPER-CASE (SAMPLE-RECORD)
+                     TO WS-SAMPLE-UPPER-LINE
+                   INSPECT WS-SAMPLE-UPPER-LINE TALLYING
+                     WS-SAMPLE-HIT-COUNT FOR ALL 'RETURN-CODE'
+           END-READ.
+
+           END PROGRAM SMOKE-TEST.
