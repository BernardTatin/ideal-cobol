@@ -0,0 +1,149 @@
+      *> -------------------------------------------
+      *> build-health.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> nightly driver: walks every ACTIVE project recorded in the
+      *> PROJECTS master file, runs its Makefile's test target, and
+      *> prints one shop-wide pass/fail report -- so a broken project
+      *> turns up here instead of being found by hand, directory by
+      *> directory.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "build-health".
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      *>   a literal passed straight into log-error's LINKAGE items
+      *>   would be read past its own length once inside a PIC larger
+      *>   than the literal itself, so it is moved into a properly
+      *>   sized field first, the same as every other CALL in this shop
+           01 ws-log-program-name PIC X(30) VALUE "build-health".
+           01 ws-log-error-msg    PIC X(80).
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *>   the shell command run for each project and the status it
+      *>   hands back; RETURN-CODE is the raw wait() status, not a
+      *>   plain exit code, but zero-vs-nonzero is all a pass/fail
+      *>   report needs
+           01 ws-make-command   PIC X(300).
+           01 ws-make-rc        PIC S9(9) COMP-5.
+
+      *>   timed around each project's test run so the summary line
+      *>   below can report how long that project actually took
+           01 ws-timer-op        PIC X(7).
+           01 ws-timer-stamp      PIC 9(14).
+           01 ws-timer-days       PIC 9(5).
+           01 ws-timer-hours      PIC 99.
+           01 ws-timer-minutes    PIC 99.
+           01 ws-timer-seconds    PIC 99.
+
+           01 ws-checked-count  PIC 9(5) VALUE 0.
+           01 ws-pass-count     PIC 9(5) VALUE 0.
+           01 ws-fail-count     PIC 9(5) VALUE 0.
+           01 ws-skip-count     PIC 9(5) VALUE 0.
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-CHECK-PROJECTS.
+           perform 200-SHOW-SUMMARY.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+           DISPLAY "build-health: checking every ACTIVE project"
+           END-DISPLAY.
+           MOVE "BROWSE" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           MOVE "NEXT" TO ws-projects-io-op.
+      *>   priming call -- BROWSE only opens the file, it does not hand
+      *>   back a record
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+
+      *>   one pass over every project; a RETIRED project has no
+      *>   guarantee its source is still where the Makefile expects,
+      *>   so it is reported as skipped rather than run
+       100-CHECK-PROJECTS SECTION.
+           PERFORM UNTIL ws-projects-io-status NOT = 0
+               IF FUNCTION TRIM(ws-proj-status) = "ACTIVE"
+                   PERFORM 110-RUN-TEST-TARGET
+               ELSE
+                   ADD 1 TO ws-skip-count
+                   DISPLAY "SKIP  " FUNCTION TRIM(ws-proj-name)
+                     " (" FUNCTION TRIM(ws-proj-status) ")"
+                   END-DISPLAY
+               END-IF
+               CALL "projects-io" USING ws-projects-io-op
+                   ws-projects-record ws-projects-io-status
+               END-CALL
+           END-PERFORM.
+
+       110-RUN-TEST-TARGET SECTION.
+           ADD 1 TO ws-checked-count.
+           MOVE "START" TO ws-timer-op.
+           CALL "elapsed-timer" USING ws-timer-op ws-timer-stamp
+             ws-timer-days ws-timer-hours ws-timer-minutes
+             ws-timer-seconds
+           END-CALL.
+           STRING "make -C " DELIMITED BY SIZE
+             FUNCTION TRIM(ws-proj-name) DELIMITED BY SIZE
+             " test" DELIMITED BY SIZE
+             INTO ws-make-command
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(ws-make-command)
+           END-CALL.
+           MOVE RETURN-CODE TO ws-make-rc.
+           MOVE "ELAPSED" TO ws-timer-op.
+           CALL "elapsed-timer" USING ws-timer-op ws-timer-stamp
+             ws-timer-days ws-timer-hours ws-timer-minutes
+             ws-timer-seconds
+           END-CALL.
+           IF ws-make-rc = 0
+               ADD 1 TO ws-pass-count
+               DISPLAY "PASS  " FUNCTION TRIM(ws-proj-name)
+                 " (" ws-timer-minutes "m " ws-timer-seconds "s)"
+               END-DISPLAY
+           ELSE
+               ADD 1 TO ws-fail-count
+               DISPLAY "FAIL  " FUNCTION TRIM(ws-proj-name)
+                 " (exit status " ws-make-rc ", "
+                 ws-timer-minutes "m " ws-timer-seconds "s)"
+               END-DISPLAY
+           END-IF.
+
+       200-SHOW-SUMMARY SECTION.
+           DISPLAY "-----------------------------------" END-DISPLAY.
+           DISPLAY "checked: " ws-checked-count
+             "  pass: " ws-pass-count
+             "  fail: " ws-fail-count
+             "  skipped: " ws-skip-count
+           END-DISPLAY.
+           IF ws-fail-count > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "nightly build-health run found failing projects"
+                 TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "build-health".
