@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DATE-STAMP.
+      *>   builds the header line DATETIME.CBL used to assemble
+      *>   inline -- factored out so any program that wants the same
+      *>   weekday/month/time stamp (or its ISO-8601 and fiscal-period
+      *>   variants) can CALL it instead of copying the EVALUATEs
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-HEADER-LINE.
+          02 WS-HEADER-WEEKDAY      PIC X(3).
+          02                        PIC X        VALUE SPACE.
+          02 WS-HEADER-MONTH        PIC X(3).
+          02                        PIC X        VALUE SPACE.
+          02 WS-HEADER-DAY          PIC Z9.
+          02                        PIC X        VALUE SPACE.
+          02 WS-HEADER-HOUR         PIC Z9.
+          02                        PIC X        VALUE ':'.
+          02 WS-HEADER-MINUTE       PIC 99.
+          02                        PIC X        VALUE SPACE.
+          02 WS-HEADER-AM-PM        PIC X(2)     VALUE '!!'.
+          02 WS-HEADER-MIL          PIC X(5)     VALUE ' MIL '.
+          02 WS-HEADER-MHOUR        PIC Z9.
+          02                        PIC X        VALUE ':'.
+          02 WS-HEADER-MMINUTE      PIC 99.
+
+       01 WS-ISO-LINE.
+          02 WS-ISO-YEAR            PIC 9(4).
+          02                        PIC X        VALUE '-'.
+          02 WS-ISO-MONTH           PIC 99.
+          02                        PIC X        VALUE '-'.
+          02 WS-ISO-DAY             PIC 99.
+          02                        PIC X        VALUE 'T'.
+          02 WS-ISO-HOUR            PIC 99.
+          02                        PIC X        VALUE ':'.
+          02 WS-ISO-MINUTE          PIC 99.
+          02                        PIC X        VALUE ':'.
+          02 WS-ISO-SECOND          PIC 99.
+
+      *>   FY starts on this month (1-12); the shop's fiscal year
+      *>   follows the US federal calendar -- October through
+      *>   September -- and is numbered by the calendar year it ends in
+       01 WS-FISCAL-START-MONTH     PIC 99 VALUE 10.
+       01 WS-FISCAL-YEAR            PIC 9(4).
+       01 WS-FISCAL-MONTH-OFFSET    PIC 99.
+       01 WS-FISCAL-QUARTER         PIC 9.
+       01 WS-CENTURY                PIC 9(2) VALUE 20.
+      *>   a local copy -- LS-HOUR is BY REFERENCE, the same storage as
+      *>   the caller's own hour field, and must come back unchanged
+       01 WS-MIL-HOUR                PIC 99.
+
+       LINKAGE SECTION.
+       01 LS-WEEKDAY                PIC 9.
+       01 LS-DATE.
+          02 LS-YEAR                PIC 99.
+          02 LS-MONTH               PIC 99.
+          02 LS-DAY                 PIC 99.
+       01 LS-TIME.
+          02 LS-HOUR                PIC 99.
+          02 LS-MINUTE              PIC 99.
+          02 LS-SECOND              PIC 99.
+          02 LS-HUNDREDTH           PIC 99.
+      *>   'ISO ' selects YYYY-MM-DDTHH:MM:SS; anything else (including
+      *>   spaces) gets the original MIL-style header line
+       01 LS-FORMAT                 PIC X(4).
+       01 LS-STAMP-OUT               PIC X(60).
+       01 LS-FISCAL-OUT              PIC X(10).
+
+       PROCEDURE DIVISION USING LS-WEEKDAY LS-DATE LS-TIME LS-FORMAT
+                                 LS-STAMP-OUT LS-FISCAL-OUT.
+       MAINLINE.
+           IF FUNCTION UPPER-CASE (LS-FORMAT) = 'ISO '
+               PERFORM BUILD-ISO-STAMP
+               MOVE WS-ISO-LINE TO LS-STAMP-OUT
+           ELSE
+               PERFORM BUILD-MIL-STAMP
+               MOVE WS-HEADER-LINE TO LS-STAMP-OUT
+           END-IF.
+           PERFORM BUILD-FISCAL-PERIOD.
+           EXIT PROGRAM.
+
+       BUILD-MIL-STAMP.
+           EVALUATE LS-WEEKDAY
+               WHEN  2  MOVE 'Mon' TO WS-HEADER-WEEKDAY
+               WHEN  3  MOVE 'Tue' TO WS-HEADER-WEEKDAY
+               WHEN  4  MOVE 'Wed' TO WS-HEADER-WEEKDAY
+               WHEN  5  MOVE 'Thu' TO WS-HEADER-WEEKDAY
+               WHEN  6  MOVE 'Fri' TO WS-HEADER-WEEKDAY
+               WHEN  7  MOVE 'Sat' TO WS-HEADER-WEEKDAY
+               WHEN  1  MOVE 'Sun' TO WS-HEADER-WEEKDAY
+           END-EVALUATE.
+
+           EVALUATE LS-MONTH
+               WHEN  1  MOVE 'Jan' TO WS-HEADER-MONTH
+               WHEN  2  MOVE 'Feb' TO WS-HEADER-MONTH
+               WHEN  3  MOVE 'Mar' TO WS-HEADER-MONTH
+               WHEN  4  MOVE 'Apr' TO WS-HEADER-MONTH
+               WHEN  5  MOVE 'May' TO WS-HEADER-MONTH
+               WHEN  6  MOVE 'Jun' TO WS-HEADER-MONTH
+               WHEN  7  MOVE 'Jul' TO WS-HEADER-MONTH
+               WHEN  8  MOVE 'Aug' TO WS-HEADER-MONTH
+               WHEN  9  MOVE 'Sep' TO WS-HEADER-MONTH
+               WHEN 10  MOVE 'Oct' TO WS-HEADER-MONTH
+               WHEN 11  MOVE 'Nov' TO WS-HEADER-MONTH
+               WHEN 12  MOVE 'Dec' TO WS-HEADER-MONTH
+           END-EVALUATE.
+
+           MOVE LS-DAY TO WS-HEADER-DAY.
+           MOVE LS-HOUR TO WS-HEADER-MHOUR.
+           MOVE LS-MINUTE TO WS-HEADER-MMINUTE.
+           MOVE LS-HOUR TO WS-MIL-HOUR.
+      *    British time
+           IF WS-MIL-HOUR IS LESS THAN 12
+              MOVE 'AM' TO WS-HEADER-AM-PM
+           ELSE
+              MOVE 'PM' TO WS-HEADER-AM-PM
+              IF WS-MIL-HOUR IS GREATER THAN 12
+                 SUBTRACT 12 FROM WS-MIL-HOUR
+              END-IF
+           END-IF.
+           MOVE WS-MIL-HOUR TO WS-HEADER-HOUR.
+           MOVE LS-MINUTE TO WS-HEADER-MINUTE.
+
+       BUILD-ISO-STAMP.
+           COMPUTE WS-ISO-YEAR = (WS-CENTURY * 100) + LS-YEAR.
+           MOVE LS-MONTH TO WS-ISO-MONTH.
+           MOVE LS-DAY TO WS-ISO-DAY.
+           MOVE LS-HOUR TO WS-ISO-HOUR.
+           MOVE LS-MINUTE TO WS-ISO-MINUTE.
+           MOVE LS-SECOND TO WS-ISO-SECOND.
+
+      *>   fiscal year is numbered by the calendar year it ends in;
+      *>   quarter 1 begins on WS-FISCAL-START-MONTH
+       BUILD-FISCAL-PERIOD.
+           IF LS-MONTH >= WS-FISCAL-START-MONTH
+               COMPUTE WS-FISCAL-YEAR = (WS-CENTURY * 100) + LS-YEAR + 1
+           ELSE
+               COMPUTE WS-FISCAL-YEAR = (WS-CENTURY * 100) + LS-YEAR
+           END-IF.
+           COMPUTE WS-FISCAL-MONTH-OFFSET =
+             FUNCTION MOD (LS-MONTH - WS-FISCAL-START-MONTH + 12 12) + 1.
+           COMPUTE WS-FISCAL-QUARTER =
+             ((WS-FISCAL-MONTH-OFFSET - 1) / 3) + 1.
+           STRING 'FY' DELIMITED BY SIZE
+             WS-FISCAL-YEAR (3:2) DELIMITED BY SIZE
+             ' Q' DELIMITED BY SIZE
+             WS-FISCAL-QUARTER DELIMITED BY SIZE
+             INTO LS-FISCAL-OUT
+           END-STRING.
+
+           END PROGRAM DATE-STAMP.
