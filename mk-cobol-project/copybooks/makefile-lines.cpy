@@ -0,0 +1,97 @@
+      *> -------------------------------------------
+      *> makefile-lines.cpy
+      *> the one authoritative copy of the Makefile template data
+      *> create-makefile writes out. This used to also be hand-kept
+      *> in create_makefile.cbl, and the two copies had already
+      *> drifted (different OCCURS sizing, different trim subprogram)
+      *> before that duplicate was retired in favor of this copybook.
+      *> -------------------------------------------
+      *> Constants
+       78 ALL-LINES-TABLE-SIZE VALUE 27.
+       78 VAR-LINES-TABLE-SIZE VALUE 2.
+       78 THE-STRINGLEN VALUE 92.
+
+      *> Variable lines
+       01 var-template.
+           02 idx-tit PIC 99 VALUE 2.
+           02 line-tit PIC X(THE-STRINGLEN) VALUE "# Makefile :".
+           02 idx-app PIC 99 VALUE 6.
+           02 line-app PIC X(THE-STRINGLEN) VALUE "APP = :".
+       01 var-lines REDEFINES var-template.
+           02 arr-line OCCURS VAR-LINES-TABLE-SIZE.
+             05 idx PIC 99.
+             05 var-line PIC X(THE-STRINGLEN).
+
+      *> All lines
+       01 all-template.
+               05 line-aa PIC X(THE-STRINGLEN) VALUE "# ========" &
+                  "=======================================".
+               05 line-ab PIC X(THE-STRINGLEN) VALUE "#x".
+               05 line-ac PIC X(THE-STRINGLEN) VALUE "# export " &
+                  "LD_LIBRARY_PATH=$(pwd)/$(BINDIR)".
+               05 line-ad PIC X(THE-STRINGLEN) VALUE "# ========" &
+                  "=======================================".
+               05 line-ae PIC X(THE-STRINGLEN) VALUE "#".
+               05 line-00 PIC X(THE-STRINGLEN) VALUE "#x".
+               05 line-01 PIC X(THE-STRINGLEN) VALUE "#".
+               05 line-04 PIC X(THE-STRINGLEN) VALUE "TESTS-ARGS =".
+               05 line-02 PIC X(THE-STRINGLEN) VALUE "MAIN = $(APP)" &
+                  ".cbl".
+               05 line-03 PIC X(THE-STRINGLEN) VALUE "CPYBOOKS =".
+               05 line-05 PIC X(THE-STRINGLEN) VALUE "_dll = ".
+               05 line-06 PIC X(THE-STRINGLEN) VALUE "#".
+               05 line-07 PIC X(THE-STRINGLEN) VALUE "include ../mk/" &
+                  "common.mk".
+               05 line-08 PIC X(THE-STRINGLEN) VALUE "#".
+               05 line-09 PIC X(THE-STRINGLEN) VALUE "dll:".
+               05 line-0a PIC X(THE-STRINGLEN) VALUE X"09" &
+                  "cobc -m -x $(MAIN) -o $(_dll)".
+      *>   a prerequisite-only rule: common.mk's own $(APP) target
+      *>   already says how to build it, this just adds $(CPYBOOKS) to
+      *>   what it depends on, so a copybook edit doesn't leave a stale
+      *>   .o behind; "| dirs" is an order-only prerequisite, so bin/
+      *>   and obj/ exist before the build runs without ever making
+      *>   $(APP) look out of date on account of them
+               05 line-0b PIC X(THE-STRINGLEN) VALUE
+                  "$(APP): $(CPYBOOKS) | dirs".
+      *>   DEV/PROD compiler flag profile -- common.mk's own cobc
+      *>   recipe is expected to pick these up as $(COBFLAGS); blank
+      *>   here, create-makefile fills in the profile's flags
+               05 line-0c PIC X(THE-STRINGLEN) VALUE "COBFLAGS =".
+      *>   every scaffolded project can be cleaned and run straight
+      *>   out of the box, instead of the developer hand-adding these
+      *>   two targets to every generated Makefile
+               05 line-0d PIC X(THE-STRINGLEN) VALUE "clean:".
+      *>   bin/obj are the real build-artifact home now (see dirs:,
+      *>   below); the bare-name rm stays too, for anything common.mk
+      *>   still drops in the project root
+               05 line-0e PIC X(THE-STRINGLEN) VALUE X"09" &
+                  "rm -f $(APP) *.o *.so $(BINDIR)/$(APP) $(OBJDIR)" &
+                  "/*.o".
+               05 line-0f PIC X(THE-STRINGLEN) VALUE "run:".
+      *>   prefer the bin/ copy once the build actually produces one;
+      *>   fall straight back to the project root otherwise, so this
+      *>   keeps working unchanged for projects whose common.mk has
+      *>   not picked up $(BINDIR) yet
+               05 line-0g PIC X(THE-STRINGLEN) VALUE X"09" &
+                  "test -x $(BINDIR)/$(APP) && $(BINDIR)/$(APP) || " &
+                  "./$(APP)".
+      *>   compliance audits periodically need to prove which generator
+      *>   revision produced a given project skeleton; create-makefile
+      *>   fills in the real toolkit version and generation timestamp
+               05 line-0h PIC X(THE-STRINGLEN) VALUE "#".
+      *>   a consistent bin/ and obj/ layout across every scaffolded
+      *>   project, so build output is predictable and the
+      *>   LD_LIBRARY_PATH comment above stops being aspirational;
+      *>   cobol-project-maker also creates these two directories when
+      *>   it scaffolds the project, so "dirs:" only has to handle a
+      *>   project copied or cleaned down to just its tracked files
+               05 line-0i PIC X(THE-STRINGLEN) VALUE "BINDIR = bin".
+               05 line-0j PIC X(THE-STRINGLEN) VALUE "OBJDIR = obj".
+               05 line-0k PIC X(THE-STRINGLEN) VALUE "dirs:".
+               05 line-0l PIC X(THE-STRINGLEN) VALUE X"09" &
+                  "mkdir -p $(BINDIR) $(OBJDIR)".
+      *> Preceding lines mapped into an array
+       01 all-lines REDEFINES all-template.
+               05 one-line OCCURS ALL-LINES-TABLE-SIZE
+                  PIC X(THE-STRINGLEN).
