@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+      *> Called by SMOKE-TEST.CBL to prove external CALL resolution
+      *> and LINKAGE SECTION data passing -- the same thing HELLO2.CBL
+      *> proved via CALL 'TRIMRD', but with a subprogram cobc can
+      *> actually build and link, instead of one resolved only by the
+      *> z390 emulator's own runtime library.
+
+       PROGRAM-ID. SMOKE-ECHO.
+           Author Bernard Tatin.
+           Installation GnuCOBOL Toolchain.
+           Date-Written 08/08/2026.
+           Date-Compiled 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LS-IN-TEXT              PIC X(32).
+       01 LS-OUT-TEXT             PIC X(32).
+       01 LS-OUT-FLAG             PIC X.
+
+       PROCEDURE DIVISION USING LS-IN-TEXT LS-OUT-TEXT LS-OUT-FLAG.
+       MAINLINE.
+           MOVE FUNCTION TRIM(LS-IN-TEXT) TO LS-OUT-TEXT.
+           MOVE 'Y' TO LS-OUT-FLAG.
+           EXIT PROGRAM.
+
+       END PROGRAM SMOKE-ECHO.
