@@ -4,11 +4,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE
-               ASSIGN TO 'ZCOBOL\DEMO\U1.CBL'
+               ASSIGN TO DYNAMIC WS-IN-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE
-               ASSIGN TO 'ZCOBOL\DEMO\U4.CBL'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+      *>   the extension-remap table used to be a WORKING-STORAGE
+      *>   literal baked in at compile time; it is read from this
+      *>   line-sequential parameter file now, the same KEY=VALUE
+      *>   idiom as MAKER.CFG/RESERVED.PGMID, so another extension can
+      *>   be added without editing this program
+           SELECT EXTMAP-FILE
+               ASSIGN TO DYNAMIC WS-EXTMAP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTMAP-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE
@@ -16,15 +30,96 @@
        01  IN-RECORD.
            03  FILLER             PIC X(24).
            03  IN-FILE-NAME       PIC X(46).
-           03  FILLER             PIC X(08).  
+           03  FILLER             PIC X(08).
        FD  OUT-FILE
            DATA RECORD IS OUT-RECORD.
        01  OUT-RECORD             PIC X(80).
+       FD  CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD      PIC 9(06).
+       FD  EXTMAP-FILE
+           DATA RECORD IS EXTMAP-RECORD.
+       01  EXTMAP-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  END-OF-FILE-FLAG       PIC X VALUE 'F'.
        01  THE-FILE-NAME          PIC X(46).
-       01  MY-SUB                 PIC 9(02).
        01  SUB                    PIC 9(02).
+
+      *>   length of THE-FILE-NAME, passed to UPCASE-FLD so it knows
+      *>   how much of the field to fold
+       01  THE-FILE-NAME-LEN      PIC 9(04) VALUE 46.
+      *>   mode literal for the UPCASE-FLD calls below -- 'U' folds
+      *>   the whole record to upper case during the copy pass, the
+      *>   same direction THE-FILE-NAME has always been folded in
+       01  WS-FOLD-MODE-UPPER     PIC X(01) VALUE 'U'.
+      *>   whole-record length for the IN-RECORD fold -- all of
+      *>   IN-RECORD (the filler either side of IN-FILE-NAME included),
+      *>   not just the embedded file name
+       01  IN-RECORD-LEN           PIC 9(04) VALUE 78.
+
+      *>   the input/output names used to be wired straight into the
+      *>   SELECT clauses as literal mainframe paths; they are read
+      *>   from the command line now, with the original demo names
+      *>   still the default when neither is given
+       01  WS-IN-PATH             PIC X(80) VALUE 'U1.CBL'.
+       01  WS-OUT-PATH            PIC X(80) VALUE 'U4.CBL'.
+       01  WS-OUT-FILE-STATUS     PIC XX.
+       01  WS-CMDLINE             PIC X(160).
+       01  WS-ARG-ONE             PIC X(80).
+       01  WS-ARG-TWO             PIC X(80).
+       01  WS-RESTART-COUNT       PIC 9.
+
+      *>   a line count, checked after every READ, replaces the
+      *>   original's fixed run of eleven unrolled READ/WRITE pairs --
+      *>   those never checked END-OF-FILE-FLAG between one another, so
+      *>   a shorter-than-expected input kept reading and writing past
+      *>   end of file instead of stopping there
+       01  LINE-COUNT             PIC 9(06) VALUE ZERO.
+       01  FILENAME-LINE-NO       PIC 9(02) VALUE 07.
+       01  EXTENSION-LINE-NO      PIC 9(02) VALUE 10.
+
+      *>   the extension remap used to be one hardcoded IF testing for
+      *>   'CBL' alone; this table lets any number of extensions (up
+      *>   to EXT-REMAP-MAX) be remapped, loaded at run time by
+      *>   READ-EXTENSION-MAP instead of edited into the program
+       78  EXT-REMAP-MAX VALUE 10.
+       01  EXT-REMAP-TABLE.
+           05  EXT-REMAP-ENTRY OCCURS EXT-REMAP-MAX TIMES.
+               10  EXT-REMAP-FROM PIC X(03).
+               10  EXT-REMAP-TO   PIC X(03).
+       01  EXT-REMAP-COUNT         PIC 9(02) VALUE ZERO.
+       01  REMAP-SUB              PIC 9(02).
+
+      *>   EXTMAP.CFG holds one "FROM=TO" pair per line (three-letter
+      *>   extensions on each side); a missing file falls back to the
+      *>   same CBL->PRN/COB->PRN pair this program always remapped,
+      *>   so a shop that has not populated EXTMAP.CFG yet sees no
+      *>   change in behavior
+       01  WS-EXTMAP-PATH          PIC X(80) VALUE 'EXTMAP.CFG'.
+       01  WS-EXTMAP-FILE-STATUS   PIC XX.
+       01  WS-EXTMAP-EOF-FLAG      PIC X VALUE 'N'.
+
+      *>   processing summary, shown once at end of job
+       01  LINES-COPIED-COUNT       PIC 9(06) VALUE ZERO.
+       01  LINES-SUBSTITUTED-COUNT  PIC 9(06) VALUE ZERO.
+       01  EXTENSIONS-REMAPPED-COUNT PIC 9(06) VALUE ZERO.
+
+      *>   checkpoint/restart: the line count is saved to a small
+      *>   checkpoint file every CHECKPOINT-INTERVAL lines, and again
+      *>   at end of job; "--restart" on the command line re-reads it
+      *>   and repositions the input instead of starting over from
+      *>   line one and re-running OUT-FILE from OUTPUT (which would
+      *>   throw away everything a previous run already wrote)
+       78  CHECKPOINT-INTERVAL VALUE 5.
+       01  WS-CKPT-PATH           PIC X(80) VALUE 'USET.CKPT'.
+       01  WS-CKPT-FILE-STATUS    PIC XX.
+       01  WS-RESTART-FLAG        PIC X VALUE 'N'.
+       01  WS-SKIP-COUNT          PIC 9(06) VALUE ZERO.
+       01  WS-SKIP-IDX            PIC 9(06).
+       01  WS-CKPT-QUOT           PIC 9(06).
+       01  WS-CKPT-REM            PIC 9(02).
+
        PROCEDURE DIVISION.
        MAINLINE.
            PERFORM INITIALIZATION-ROUTINE.
@@ -32,111 +127,194 @@
                    UNTIL END-OF-FILE-FLAG = 'Y'.
            PERFORM EOJ-ROUTINE.
            STOP RUN.
+
        INITIALIZATION-ROUTINE.
+           PERFORM PARSE-COMMAND-LINE.
+           PERFORM READ-EXTENSION-MAP.
            OPEN INPUT IN-FILE.
-           OPEN OUTPUT OUT-FILE.
-           READ IN-FILE INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD.
-           READ IN-FILE
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           ACCEPT THE-FILE-NAME 
+           IF WS-RESTART-FLAG = 'Y'
+               PERFORM READ-CHECKPOINT
+               OPEN EXTEND OUT-FILE
+               IF WS-OUT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT OUT-FILE
+                   CLOSE OUT-FILE
+                   OPEN EXTEND OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+           ACCEPT THE-FILE-NAME
                               FROM CONSOLE.
-           PERFORM L-TO-U VARYING MY-SUB FROM 1 BY 1
-             UNTIL MY-SUB > 46.
-           MOVE THE-FILE-NAME   TO IN-FILE-NAME.
-           WRITE OUT-RECORD   FROM IN-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD   FROM IN-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           WRITE OUT-RECORD   FROM IN-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
-           MOVE THE-FILE-NAME   TO IN-FILE-NAME.
-           PERFORM VARYING SUB FROM 1 BY 1 
-             UNTIL SUB > 72
-                IF IN-RECORD (SUB:3) = 'CBL'
-                    MOVE 'PRN'  TO IN-RECORD (SUB:3)
-                END-IF
-           END-PERFORM.
-           WRITE OUT-RECORD   FROM IN-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
+           CALL 'UPCASE-FLD' USING THE-FILE-NAME THE-FILE-NAME-LEN
+             WS-FOLD-MODE-UPPER
+           END-CALL.
+           IF WS-RESTART-FLAG = 'Y' AND WS-SKIP-COUNT > 0
+               PERFORM SKIP-PROCESSED-LINES
+           END-IF.
+           IF END-OF-FILE-FLAG NOT = 'Y'
+               PERFORM READ-NEXT-LINE
+           END-IF.
+
+      *>   an optional second word (input-file output-file, in either
+      *>   order the name itself disambiguates) overrides the demo
+      *>   defaults; "--restart" may appear anywhere on the line --
+      *>   it is stripped out of the line before the two-token
+      *>   UNSTRING below, so the file-path tokens always land in the
+      *>   first two positions no matter where "--restart" was typed
+       PARSE-COMMAND-LINE.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           END-ACCEPT.
+           INSPECT WS-CMDLINE TALLYING WS-RESTART-COUNT
+             FOR ALL '--restart'.
+           IF WS-RESTART-COUNT > 0
+               MOVE 'Y' TO WS-RESTART-FLAG
+               INSPECT WS-CMDLINE REPLACING ALL '--restart' BY SPACES
+               MOVE FUNCTION TRIM (WS-CMDLINE) TO WS-CMDLINE
+           END-IF.
+           IF WS-CMDLINE NOT = SPACES
+               UNSTRING WS-CMDLINE DELIMITED BY ALL SPACES
+                 INTO WS-ARG-ONE WS-ARG-TWO
+               END-UNSTRING
+               IF WS-ARG-ONE NOT = SPACES
+                   MOVE WS-ARG-ONE TO WS-IN-PATH
+               END-IF
+               IF WS-ARG-TWO NOT = SPACES
+                   MOVE WS-ARG-TWO TO WS-OUT-PATH
+               END-IF
+           END-IF.
+
+      *>   load EXT-REMAP-TABLE from EXTMAP.CFG; a missing file is not
+      *>   an error -- it falls back to the one pair this program has
+      *>   always remapped, same as a missing MAKER.CFG/RESERVED.PGMID
+      *>   elsewhere in this shop degrades to hardcoded defaults
+       READ-EXTENSION-MAP.
+           MOVE ZERO TO EXT-REMAP-COUNT.
+           MOVE 'N' TO WS-EXTMAP-EOF-FLAG.
+           OPEN INPUT EXTMAP-FILE.
+           IF WS-EXTMAP-FILE-STATUS NOT = '00'
+               MOVE 1 TO EXT-REMAP-COUNT
+               MOVE 'CBL' TO EXT-REMAP-FROM (1)
+               MOVE 'PRN' TO EXT-REMAP-TO (1)
+               MOVE 2 TO EXT-REMAP-COUNT
+               MOVE 'COB' TO EXT-REMAP-FROM (2)
+               MOVE 'PRN' TO EXT-REMAP-TO (2)
+           ELSE
+               PERFORM UNTIL WS-EXTMAP-EOF-FLAG = 'Y'
+                       OR EXT-REMAP-COUNT >= EXT-REMAP-MAX
+                   READ EXTMAP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EXTMAP-EOF-FLAG
+                       NOT AT END
+                           IF EXTMAP-RECORD NOT = SPACES
+                               PERFORM APPLY-EXTMAP-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXTMAP-FILE
+           END-IF.
+
+      *>   one "FROM=TO" line out of EXTMAP.CFG, appended to the table
+       APPLY-EXTMAP-LINE.
+           ADD 1 TO EXT-REMAP-COUNT.
+           UNSTRING EXTMAP-RECORD DELIMITED BY '='
+             INTO EXT-REMAP-FROM (EXT-REMAP-COUNT)
+                  EXT-REMAP-TO (EXT-REMAP-COUNT)
+           END-UNSTRING.
+
+      *>   the saved LINE-COUNT from a previous run; a missing or
+      *>   empty checkpoint file just means there is nothing to skip
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = '00'
+                   MOVE CHECKPOINT-RECORD TO WS-SKIP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+           PERFORM READ-AND-DISCARD-LINE VARYING WS-SKIP-IDX
+             FROM 1 BY 1
+             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                OR END-OF-FILE-FLAG = 'Y'.
+
+       READ-AND-DISCARD-LINE.
+           READ IN-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-FLAG
+           END-READ.
+           IF END-OF-FILE-FLAG NOT = 'Y'
+               ADD 1 TO LINE-COUNT
+           END-IF.
+
+       READ-NEXT-LINE.
+           READ IN-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-FLAG
+           END-READ.
+           IF END-OF-FILE-FLAG NOT = 'Y'
+               ADD 1 TO LINE-COUNT
+           END-IF.
+
+      *>   the line carrying the operator-entered member name and the
+      *>   line with the CBL/COB extension to remap used to be reached
+      *>   by counting out a fixed run of READs by hand; now every
+      *>   line passes through here and the two special cases are
+      *>   picked out by LINE-COUNT instead
        THE-LOOP.
-           WRITE OUT-RECORD.
-           READ IN-FILE       INTO OUT-RECORD
-                AT END MOVE 'Y' TO END-OF-FILE-FLAG.
+           IF LINE-COUNT = FILENAME-LINE-NO
+               PERFORM SUBSTITUTE-FILE-NAME
+           END-IF.
+           IF LINE-COUNT = EXTENSION-LINE-NO
+               PERFORM REMAP-EXTENSIONS
+           END-IF.
+      *>   fold the whole line to upper case on the way through, not
+      *>   just the file name substituted in above
+           CALL 'UPCASE-FLD' USING IN-RECORD IN-RECORD-LEN
+             WS-FOLD-MODE-UPPER
+           END-CALL.
+           WRITE OUT-RECORD FROM IN-RECORD.
+           ADD 1 TO LINES-COPIED-COUNT.
+           DIVIDE LINE-COUNT BY CHECKPOINT-INTERVAL
+             GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-NEXT-LINE.
+
+       SUBSTITUTE-FILE-NAME.
+           MOVE THE-FILE-NAME TO IN-FILE-NAME.
+           ADD 1 TO LINES-SUBSTITUTED-COUNT.
+
+       REMAP-EXTENSIONS.
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 72
+               PERFORM VARYING REMAP-SUB FROM 1 BY 1
+                   UNTIL REMAP-SUB > EXT-REMAP-COUNT
+                   IF IN-RECORD (SUB:3) = EXT-REMAP-FROM (REMAP-SUB)
+                       MOVE EXT-REMAP-TO (REMAP-SUB)
+                         TO IN-RECORD (SUB:3)
+                       ADD 1 TO EXTENSIONS-REMAPPED-COUNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LINE-COUNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        EOJ-ROUTINE.
+           PERFORM WRITE-CHECKPOINT.
            CLOSE IN-FILE.
            CLOSE OUT-FILE.
+           PERFORM SHOW-SUMMARY-REPORT.
 
-       L-TO-U.
-          IF THE-FILE-NAME (MY-SUB :1) = 'a'
-             MOVE 'A' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'b'
-             MOVE 'B' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'c'
-             MOVE 'C' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'd'
-             MOVE 'D' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'e'
-             MOVE 'E' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'f'
-             MOVE 'F' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'g'
-             MOVE 'G' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'h'
-             MOVE 'H' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'i'
-             MOVE 'I' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'j'
-             MOVE 'J' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'k'
-             MOVE 'K' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'l'
-             MOVE 'L' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'm'
-             MOVE 'M' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'n'
-             MOVE 'N' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'o'
-             MOVE 'O' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'p'
-             MOVE 'P' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'q'
-             MOVE 'Q' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'r'
-             MOVE 'R' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 's'
-             MOVE 'S' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 't'
-             MOVE 'T' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'u'
-             MOVE 'U' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'v'
-             MOVE 'V' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'w'
-             MOVE 'W' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'x'
-             MOVE 'X' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'y'
-             MOVE 'Y' TO THE-FILE-NAME (MY-SUB :1).
-          IF THE-FILE-NAME (MY-SUB :1) = 'z'
-             MOVE 'Z' TO THE-FILE-NAME (MY-SUB :1).
+       SHOW-SUMMARY-REPORT.
+           DISPLAY 'USET: lines copied       : ' LINES-COPIED-COUNT.
+           DISPLAY 'USET: file name lines     : '
+             LINES-SUBSTITUTED-COUNT.
+           DISPLAY 'USET: extensions remapped : '
+             EXTENSIONS-REMAPPED-COUNT.
