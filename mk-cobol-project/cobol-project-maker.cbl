@@ -7,44 +7,854 @@
 
          PROGRAM-ID. "cobol-project-maker".
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> the optional batch list of project names, one per line
+           SELECT BATCH-LIST-FILE
+               ASSIGN TO DYNAMIC ws-batch-file
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-file-status.
+
+      *>   the shop-wide list of PROGRAM-IDs already in production use,
+      *>   maintained by hand outside this program; a name on this list
+      *>   is reserved whether or not it ever went through
+      *>   cobol-project-maker, unlike PROJECTS, which only knows about
+      *>   names this program itself has already generated
+           SELECT RESERVED-LIST-FILE
+               ASSIGN TO DYNAMIC ws-reserved-list-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-reserved-list-status.
+
+      *>   shop-wide generation defaults (template, module type, env
+      *>   profile, PROJECTS owner) so they do not have to be re-typed
+      *>   on every command line; a KEY=VALUE line-sequential file,
+      *>   read once in 001-INIT before the command line is parsed
+           SELECT CONFIG-FILE
+               ASSIGN TO DYNAMIC ws-config-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-config-file-status.
+
        DATA DIVISION.
+         FILE SECTION.
+         FD  BATCH-LIST-FILE.
+         01 BATCH-LIST-RECORD PIC X(256).
+         FD  RESERVED-LIST-FILE.
+         01 RESERVED-LIST-RECORD PIC X(48).
+         FD  CONFIG-FILE.
+         01 CONFIG-RECORD PIC X(80).
+
          WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "cobol-project-maker".
+           01 ws-log-error-msg    PIC X(80).
+
       *> project name, the first argument on the command line
            01 project-name PIC X(256).
+           01 ws-full-cmdline  PIC X(256).
+           01 ws-force-flag    PIC X VALUE "N".
+           01 ws-force-count   PIC 9.
+      *>   an optional --git runs "git init" in the finished project
+      *>   directory once every file has been written successfully
+           01 ws-git-flag      PIC X VALUE "N".
+           01 ws-git-count     PIC 9.
+           01 ws-git-command   PIC X(320).
+           01 ws-git-rc        PIC 9(9) COMP-5.
+      *>   an optional --jcl writes a starter z/OS batch skeleton
+      *>   alongside the Makefile, for modules that eventually run
+      *>   under mainframe batch instead of staying GnuCOBOL-only
+           01 ws-jcl-flag      PIC X VALUE "N".
+           01 ws-jcl-count     PIC 9.
+           01 ws-jcl-status    PIC 99.
+      *>   wide enough to hold a --batch list-file path without
+      *>   truncating it before ws-batch-file ever sees it
+           01 ws-second-word   PIC X(256).
+           01 ws-third-word    PIC X(20).
+           01 ws-fourth-word   PIC X(20).
+           01 ws-fifth-word    PIC X(20).
+      *> module-type selector: EXE (default) or DLL, passed through to
+      *> create-makefile so it can wire up the _dll/dll: rule
+           01 ws-module-type   PIC X(4) VALUE "EXE".
+      *> environment profile: DEV (default) or PROD, passed through to
+      *> create-makefile so it can wire up COBFLAGS
+           01 ws-env-profile    PIC X(4) VALUE "DEV".
+
+      *> batch mode: "cobol-project-maker --batch <list-file> [tmpl]
+      *> [module-type]" generates every name in a line-sequential list
+      *> file instead of a single project named on the command line
+           01 ws-batch-mode    PIC X VALUE "N".
+           01 ws-batch-file    PIC X(256).
+           01 ws-batch-success PIC 9(5) VALUE 0.
+           01 ws-batch-failure PIC 9(5) VALUE 0.
+           01 ws-gen-status    PIC X VALUE "Y".
+           01 ws-batch-file-status PIC XX.
+           01 ws-batch-eof-flag    PIC X VALUE "N".
+
+      *>   reservation list of shop-standard production PROGRAM-IDs;
+      *>   a missing file is not fatal -- a shop that has not set one
+      *>   up yet generates exactly as it always has
+           01 ws-reserved-list-path   PIC X(300)
+               VALUE "RESERVED.PGMID".
+           01 ws-reserved-list-status PIC XX.
+           01 ws-reserved-eof-flag    PIC X VALUE "N".
+
+      *>   shop-wide config file: defaults only, always overridable by
+      *>   a command-line argument; a missing file leaves the
+      *>   hardcoded defaults below untouched
+           01 ws-config-path          PIC X(300) VALUE "MAKER.CFG".
+           01 ws-config-file-status   PIC XX.
+           01 ws-config-eof-flag      PIC X VALUE "N".
+           01 ws-config-key           PIC X(20).
+           01 ws-config-value         PIC X(60).
+      *>   config-supplied owner default, used when the OS environment
+      *>   has none either; blank until 002-READ-CONFIG says otherwise
+           01 ws-config-owner         PIC X(30) VALUE SPACES.
+
+      *> status returned by create-copybook/create-makefile/
+      *> create-cobolfile/create-testfile: 0 = ok
+           01 ws-copybook-status   PIC 99.
+           01 ws-makefile-status   PIC 99.
+           01 ws-cobolfile-status  PIC 99.
+           01 ws-testfile-status   PIC 99.
+           01 ws-gitignore-status  PIC 99.
+
+      *> bookkeeping for the PROJECTS master file record
+           01 ws-owner          PIC X(30).
+           01 ws-create-date    PIC X(8).
+           01 ws-create-time    PIC X(8).
+           01 ws-template       PIC X(12) VALUE "BATCH".
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *> project-name validation
+           01 ws-valid-flag     PIC X VALUE "Y".
+           01 ws-name-len       PIC 999.
+           01 ws-char-idx       PIC 999.
+           01 ws-one-char       PIC X.
+      *> the narrowest of every generator's fixed prefix+suffix STRING
+      *> onto a THE-STRINGLEN(92) line is create-testfile's
+      *> "       PROGRAM-ID. :" + project-name + "-test." (19+6 = 25
+      *> bytes of literal text, leaving 67 for the name); cap here at
+      *> the shop-wide narrowest budget so no generator can overflow
+           78 ws-max-name-len   VALUE 67.
+           78 ws-reserved-count VALUE 20.
+           01 ws-reserved-table.
+               05 FILLER PIC X(12) VALUE "MOVE".
+               05 FILLER PIC X(12) VALUE "PERFORM".
+               05 FILLER PIC X(12) VALUE "COMPUTE".
+               05 FILLER PIC X(12) VALUE "DISPLAY".
+               05 FILLER PIC X(12) VALUE "ACCEPT".
+               05 FILLER PIC X(12) VALUE "CALL".
+               05 FILLER PIC X(12) VALUE "DATA".
+               05 FILLER PIC X(12) VALUE "FILE".
+               05 FILLER PIC X(12) VALUE "PROCEDURE".
+               05 FILLER PIC X(12) VALUE "SECTION".
+               05 FILLER PIC X(12) VALUE "END".
+               05 FILLER PIC X(12) VALUE "STOP".
+               05 FILLER PIC X(12) VALUE "RUN".
+               05 FILLER PIC X(12) VALUE "IF".
+               05 FILLER PIC X(12) VALUE "ELSE".
+               05 FILLER PIC X(12) VALUE "STRING".
+               05 FILLER PIC X(12) VALUE "PROGRAM-ID".
+               05 FILLER PIC X(12) VALUE "WORKING".
+               05 FILLER PIC X(12) VALUE "LINKAGE".
+               05 FILLER PIC X(12) VALUE "COPY".
+           01 ws-reserved-redef REDEFINES ws-reserved-table.
+               05 ws-reserved-word OCCURS 20 TIMES PIC X(12).
+
+      *> directory the generated files are created in
+           01 ws-mkdir-rc       PIC 9(9) COMP-5.
+      *>   scratch path for the bin/ and obj/ build-artifact
+      *>   subdirectories created alongside every scaffolded project
+           01 ws-artifact-dir   PIC X(260).
 
       *> program entry point
        PROCEDURE DIVISION.
       *>   Program inirialisation
            perform 001-INIT.
-      *>   if we are her, init is good enough, tell ti to user
-           DISPLAY "We will create the project " project-name
-           END-DISPLAY.
-      *>   create Makefile
-           CALL "create-makefile" USING CONTENT project-name
-           END-CALL.
-      *>   create source file
-           CALL "create-cobolfile" USING CONTENT project-name
-           END-CALL.
+           IF ws-batch-mode = "Y"
+      *>       many projects off a list file instead of one off argv
+               PERFORM 300-BATCH-RUN
+           ELSE
+      *>       a single project named on the command line
+               MOVE "Y" TO ws-gen-status
+               perform 110-VALIDATE-ALL
+               IF ws-gen-status = "N"
+                   MOVE 1 TO RETURN-CODE
+                   perform 900-TERMINATE
+               END-IF
+               DISPLAY "We will create the project " project-name
+               END-DISPLAY
+               PERFORM 150-GENERATE-PROJECT
+               IF ws-gen-status = "N"
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           END-IF.
            perform 900-TERMINATE.
 
+      *>   the four checks every project name must pass before we ever
+      *>   touch disk; callers see only ws-gen-status, never a fatal
+      *>   exit, so batch mode can skip a bad name and keep going
+       110-VALIDATE-ALL SECTION.
+           perform 120-VALIDATE-PROJECT-NAME.
+           IF ws-gen-status = "Y"
+               perform 125-VALIDATE-TEMPLATE-TYPE
+           END-IF.
+           IF ws-gen-status = "Y"
+               perform 127-VALIDATE-MODULE-TYPE
+           END-IF.
+           IF ws-gen-status = "Y"
+               perform 129-VALIDATE-ENV-PROFILE
+           END-IF.
+           IF ws-gen-status = "Y"
+               perform 130-CHECK-DUPLICATE
+           END-IF.
+           IF ws-gen-status = "Y"
+               perform 131-CHECK-RESERVED-PROGRAM-ID
+           END-IF.
+
        001-INIT SECTION.
+      *>   shop-wide defaults first, so any of them the command line
+      *>   actually supplies below simply overwrites what this loaded
+           perform 002-READ-CONFIG.
       *>   reading the first argument of the comand line
       *>   put it in project-name.
       *>   Open Cobol specific I think, set -std of cobc at standard.
       *>   TODO find a way to control string size here
-           ACCEPT project-name FROM COMMAND-LINE
+           ACCEPT ws-full-cmdline FROM COMMAND-LINE
            END-ACCEPT.
-           IF project-name = SPACES
+           IF ws-full-cmdline = SPACES
       *>       if no arguments, show an error
       *>       under Unix, it's like writing on stderr
                DISPLAY "cobol-project-maker needs a project file name"
                  UPON SYSERR
                END-DISPLAY
       *>       ... and exit
+               MOVE 1 TO RETURN-CODE
                perform 900-TERMINATE
            END-IF.
+      *>   the project name is the first word on the command line;
+      *>   an optional --force overrides the duplicate-name check
+           UNSTRING ws-full-cmdline DELIMITED BY SPACE
+             INTO project-name ws-second-word ws-third-word
+               ws-fourth-word ws-fifth-word
+           END-UNSTRING.
+           INSPECT ws-full-cmdline TALLYING ws-force-count
+             FOR ALL "--force".
+           IF ws-force-count > 0
+               MOVE "Y" TO ws-force-flag
+           END-IF.
+           INSPECT ws-full-cmdline TALLYING ws-git-count
+             FOR ALL "--git".
+           IF ws-git-count > 0
+               MOVE "Y" TO ws-git-flag
+           END-IF.
+           INSPECT ws-full-cmdline TALLYING ws-jcl-count
+             FOR ALL "--jcl".
+           IF ws-jcl-count > 0
+               MOVE "Y" TO ws-jcl-flag
+           END-IF.
+      *>   "--batch <list-file> [template] [module-type]" replaces the
+      *>   single project-name argument with a whole list of names
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(project-name))
+                = "--BATCH"
+               MOVE "Y" TO ws-batch-mode
+               MOVE ws-second-word TO ws-batch-file
+               IF ws-batch-file = SPACES
+                   DISPLAY "cobol-project-maker: --batch needs a list "
+                     "file name" UPON SYSERR
+                   END-DISPLAY
+                   MOVE 1 TO RETURN-CODE
+                   perform 900-TERMINATE
+               END-IF
+               IF ws-third-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-third-word))
+                     TO ws-template
+               END-IF
+               IF ws-fourth-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-fourth-word))
+                     TO ws-module-type
+               END-IF
+               IF ws-fifth-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-fifth-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-fifth-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-fifth-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-fifth-word))
+                     TO ws-env-profile
+               END-IF
+      *>       the per-name checks in 110-VALIDATE-ALL still apply to
+      *>       the shared template/module-type/env-profile, so validate
+      *>       them once here rather than once per line in the batch
+      *>       file
+               perform 125-VALIDATE-TEMPLATE-TYPE
+               perform 127-VALIDATE-MODULE-TYPE
+               perform 129-VALIDATE-ENV-PROFILE
+           ELSE
+      *>       the optional second word picks a project template; it is
+      *>       absent whenever that slot is actually the --force flag
+               IF ws-second-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-second-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-second-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-second-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-second-word))
+                     TO ws-template
+               END-IF
+      *>       the optional third word picks EXE or DLL for the
+      *>       generated Makefile's _dll/dll: rule; absent whenever
+      *>       that slot is actually the --force flag
+               IF ws-third-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-third-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-third-word))
+                     TO ws-module-type
+               END-IF
+      *>       the optional fourth word picks DEV or PROD for the
+      *>       generated Makefile's COBFLAGS; absent whenever that
+      *>       slot is actually the --force flag
+               IF ws-fourth-word NOT = SPACES
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--force"
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--git"
+                   AND FUNCTION TRIM(ws-fourth-word) NOT = "--jcl"
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(ws-fourth-word))
+                     TO ws-env-profile
+               END-IF
+           END-IF.
 
+      *>   KEY=VALUE lines in ws-config-path; unknown keys and a
+      *>   missing file are both silently ignored, so a shop can start
+      *>   with no config file at all and add lines one at a time
+       002-READ-CONFIG SECTION.
+           MOVE "N" TO ws-config-eof-flag.
+           OPEN INPUT CONFIG-FILE.
+           IF ws-config-file-status NOT = "00"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL ws-config-eof-flag = "Y"
+                   READ CONFIG-FILE
+                       AT END
+                           MOVE "Y" TO ws-config-eof-flag
+                       NOT AT END
+                           IF CONFIG-RECORD NOT = SPACES
+                               PERFORM 003-APPLY-CONFIG-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF.
+
+      *>   one "KEY=VALUE" line; TEMPLATE/MODULE-TYPE/ENV-PROFILE feed
+      *>   the same fields the command line's second/third/fourth
+      *>   words already do, so 125/127/129-VALIDATE keep working
+      *>   unchanged on whichever one ends up winning
+       003-APPLY-CONFIG-LINE SECTION.
+           UNSTRING CONFIG-RECORD DELIMITED BY "="
+             INTO ws-config-key ws-config-value
+           END-UNSTRING.
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-config-key))
+               WHEN "TEMPLATE"
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       ws-config-value)) TO ws-template
+               WHEN "MODULE-TYPE"
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       ws-config-value)) TO ws-module-type
+               WHEN "ENV-PROFILE"
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       ws-config-value)) TO ws-env-profile
+               WHEN "OWNER"
+                   MOVE FUNCTION TRIM(ws-config-value)
+                     TO ws-config-owner
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *>   make sure the name cobc will accept as a PROGRAM-ID is also
+      *>   one that won't overflow the generated line buffers further on
+       120-VALIDATE-PROJECT-NAME SECTION.
+           MOVE "Y" TO ws-valid-flag.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(project-name))
+             TO ws-name-len.
+
+           IF ws-valid-flag = "Y"
+               MOVE project-name(1:1) TO ws-one-char
+               IF NOT ((ws-one-char >= "A" AND ws-one-char <= "Z")
+                    OR (ws-one-char >= "a" AND ws-one-char <= "z"))
+                   MOVE "N" TO ws-valid-flag
+                   DISPLAY "cobol-project-maker: project name must "
+                     "start with a letter" UPON SYSERR
+                   END-DISPLAY
+               END-IF
+           END-IF.
+
+           IF ws-valid-flag = "Y" AND ws-name-len > ws-max-name-len
+               MOVE "N" TO ws-valid-flag
+               DISPLAY "cobol-project-maker: project name is too long "
+                 "(" ws-name-len " characters, " ws-max-name-len
+                 " max) -- it would overflow the generated source line"
+                 UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+           IF ws-valid-flag = "Y"
+               PERFORM VARYING ws-char-idx FROM 1 BY 1
+                   UNTIL ws-char-idx > ws-name-len
+                   MOVE project-name(ws-char-idx:1) TO ws-one-char
+                   IF NOT ((ws-one-char >= "A" AND ws-one-char <= "Z")
+                        OR (ws-one-char >= "a" AND ws-one-char <= "z")
+                        OR (ws-one-char >= "0" AND ws-one-char <= "9")
+                        OR ws-one-char = "-"
+                        OR ws-one-char = "_")
+                       MOVE "N" TO ws-valid-flag
+                       DISPLAY "cobol-project-maker: project name "
+                         "contains a character not allowed in a "
+                         "PROGRAM-ID: '" ws-one-char "'" UPON SYSERR
+                       END-DISPLAY
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF ws-valid-flag = "Y"
+               PERFORM VARYING ws-char-idx FROM 1 BY 1
+                   UNTIL ws-char-idx > ws-reserved-count
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(project-name))
+                        = ws-reserved-word(ws-char-idx)
+                       MOVE "N" TO ws-valid-flag
+                       DISPLAY "cobol-project-maker: '" project-name
+                         "' is a reserved COBOL word" UPON SYSERR
+                       END-DISPLAY
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF ws-valid-flag = "N"
+               MOVE "N" TO ws-gen-status
+           END-IF.
+
+      *>   create-cobolfile only knows how to build these three
+      *>   skeletons; fail fast instead of silently falling back to
+      *>   the batch template on a typo'd keyword
+       125-VALIDATE-TEMPLATE-TYPE SECTION.
+           IF ws-template NOT = "BATCH"
+               AND ws-template NOT = "ONLINE"
+               AND ws-template NOT = "SUBPROGRAM"
+               DISPLAY "cobol-project-maker: unknown template '"
+                 FUNCTION TRIM(ws-template)
+                 "' -- expected BATCH, ONLINE, or SUBPROGRAM"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+
+      *>   create-makefile only knows how to wire up EXE or DLL
+       127-VALIDATE-MODULE-TYPE SECTION.
+           IF ws-module-type NOT = "EXE" AND ws-module-type NOT = "DLL"
+               DISPLAY "cobol-project-maker: unknown module type '"
+                 FUNCTION TRIM(ws-module-type)
+                 "' -- expected EXE or DLL" UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+
+      *>   create-makefile only knows how to wire up COBFLAGS for
+      *>   these two profiles
+       129-VALIDATE-ENV-PROFILE SECTION.
+           IF ws-env-profile NOT = "DEV" AND ws-env-profile NOT = "PROD"
+               DISPLAY "cobol-project-maker: unknown environment "
+                 "profile '" FUNCTION TRIM(ws-env-profile)
+                 "' -- expected DEV or PROD" UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+
+      *>   look the name up in the PROJECTS master file so a second
+      *>   run with the same name doesn't silently overwrite the first
+       130-CHECK-DUPLICATE SECTION.
+           MOVE "FIND"      TO ws-projects-io-op.
+           MOVE project-name TO ws-proj-name.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           IF ws-projects-io-status = 0
+               IF ws-force-flag = "N"
+                   DISPLAY "cobol-project-maker: project '"
+                     FUNCTION TRIM(project-name)
+                     "' already exists -- pass --force to override"
+                     UPON SYSERR
+                   END-DISPLAY
+                   MOVE "N" TO ws-gen-status
+               ELSE
+                   DISPLAY "cobol-project-maker: overriding existing "
+                     "project '" FUNCTION TRIM(project-name) "'"
+                   END-DISPLAY
+               END-IF
+           END-IF.
+
+      *>   a name that was never scaffolded by this program can still
+      *>   collide with a hand-written production PROGRAM-ID; check it
+      *>   against the shop's maintained reservation list before it
+      *>   ever gets written into generated source
+       131-CHECK-RESERVED-PROGRAM-ID SECTION.
+           MOVE "N" TO ws-reserved-eof-flag.
+           OPEN INPUT RESERVED-LIST-FILE.
+           IF ws-reserved-list-status NOT = "00"
+      *>       no reservation list set up yet -- nothing is reserved
+               CONTINUE
+           ELSE
+               PERFORM UNTIL ws-reserved-eof-flag = "Y"
+                   READ RESERVED-LIST-FILE
+                       AT END
+                           MOVE "Y" TO ws-reserved-eof-flag
+                       NOT AT END
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                 project-name)) =
+                              FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                 RESERVED-LIST-RECORD))
+                               DISPLAY "cobol-project-maker: '"
+                                 FUNCTION TRIM(project-name)
+                                 "' is a reserved production PROGRAM-ID"
+                                 UPON SYSERR
+                               END-DISPLAY
+                               MOVE "N" TO ws-gen-status
+                               MOVE "Y" TO ws-reserved-eof-flag
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESERVED-LIST-FILE
+           END-IF.
+
+      *>   create <project-name>/ so the generated Makefile and source
+      *>   file land together instead of wherever we happen to run from
+       140-CREATE-PROJECT-DIR SECTION.
+           CALL "CBL_CREATE_DIR" USING FUNCTION TRIM(project-name)
+             RETURNING ws-mkdir-rc
+           END-CALL.
+      *> return code 0 = created, negative = already exists/other
+      *> error; a pre-existing directory is fine under --force
+           IF ws-mkdir-rc NOT = 0 AND ws-force-flag = "N"
+               DISPLAY "cobol-project-maker: could not create "
+                 "directory '" FUNCTION TRIM(project-name) "'"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE "N" TO ws-gen-status
+           END-IF.
+      *>   bin/ and obj/ give every scaffolded project the same
+      *>   build-artifact layout create-makefile's Makefile now
+      *>   targets; the Makefile's own "dirs:" rule would create these
+      *>   again anyway, so a failure here is not fatal -- it only
+      *>   means the first "make" has to do it instead
+           IF ws-gen-status = "Y"
+               STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+                 "/bin" DELIMITED BY SIZE
+                 INTO ws-artifact-dir
+               END-STRING
+               CALL "CBL_CREATE_DIR" USING
+                 FUNCTION TRIM(ws-artifact-dir)
+                 RETURNING ws-mkdir-rc
+               END-CALL
+               STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+                 "/obj" DELIMITED BY SIZE
+                 INTO ws-artifact-dir
+               END-STRING
+               CALL "CBL_CREATE_DIR" USING
+                 FUNCTION TRIM(ws-artifact-dir)
+                 RETURNING ws-mkdir-rc
+               END-CALL
+           END-IF.
+
+      *>   the generation steps for one already-validated project:
+      *>   directory, copybook, Makefile, source file, inventory record
+       150-GENERATE-PROJECT SECTION.
+           PERFORM 140-CREATE-PROJECT-DIR.
+           IF ws-gen-status = "Y"
+      *>       create the companion copybook first so create-makefile
+      *>       can name it on the CPYBOOKS line
+               CALL "create-copybook" USING CONTENT project-name
+                 BY REFERENCE ws-copybook-status
+               END-CALL
+               IF ws-copybook-status NOT = 0
+                   DISPLAY "cobol-project-maker: create-copybook "
+                     "failed for '" FUNCTION TRIM(project-name) "'"
+                     UPON SYSERR
+                   END-DISPLAY
+                   STRING "create-copybook failed for '"
+                     FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                     INTO ws-log-error-msg
+                   END-STRING
+                   CALL "log-error" USING ws-log-program-name
+                     ws-log-error-msg
+                   END-CALL
+                   MOVE "N" TO ws-gen-status
+               END-IF
+           END-IF.
+           IF ws-gen-status = "Y"
+      *>       create Makefile; create-cobolfile/create-makefile report
+      *>       failure back through this status instead of halting the
+      *>       whole run unit, so a partial failure is never silent
+               CALL "create-makefile" USING CONTENT project-name
+                 ws-module-type ws-env-profile
+                 BY REFERENCE ws-makefile-status
+               END-CALL
+               IF ws-makefile-status NOT = 0
+                   DISPLAY "cobol-project-maker: create-makefile "
+                     "failed for '" FUNCTION TRIM(project-name) "'"
+                     UPON SYSERR
+                   END-DISPLAY
+                   STRING "create-makefile failed for '"
+                     FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                     INTO ws-log-error-msg
+                   END-STRING
+                   CALL "log-error" USING ws-log-program-name
+                     ws-log-error-msg
+                   END-CALL
+                   MOVE "N" TO ws-gen-status
+               END-IF
+           END-IF.
+           IF ws-gen-status = "Y"
+      *>       create source file
+               CALL "create-cobolfile" USING CONTENT project-name
+                 ws-template
+                 BY REFERENCE ws-cobolfile-status
+               END-CALL
+               IF ws-cobolfile-status NOT = 0
+                   DISPLAY "cobol-project-maker: create-cobolfile "
+                     "failed for '" FUNCTION TRIM(project-name) "'"
+                     UPON SYSERR
+                   END-DISPLAY
+                   STRING "create-cobolfile failed for '"
+                     FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                     INTO ws-log-error-msg
+                   END-STRING
+                   CALL "log-error" USING ws-log-program-name
+                     ws-log-error-msg
+                   END-CALL
+                   MOVE "N" TO ws-gen-status
+               END-IF
+           END-IF.
+           IF ws-gen-status = "Y"
+      *>       create the smoke-test skeleton create-makefile already
+      *>       named on the TESTS-ARGS line, so a new project can be
+      *>       built and run with a passing test from the start
+               CALL "create-testfile" USING CONTENT project-name
+                 BY REFERENCE ws-testfile-status
+               END-CALL
+               IF ws-testfile-status NOT = 0
+                   DISPLAY "cobol-project-maker: create-testfile "
+                     "failed for '" FUNCTION TRIM(project-name) "'"
+                     UPON SYSERR
+                   END-DISPLAY
+                   STRING "create-testfile failed for '"
+                     FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                     INTO ws-log-error-msg
+                   END-STRING
+                   CALL "log-error" USING ws-log-program-name
+                     ws-log-error-msg
+                   END-CALL
+                   MOVE "N" TO ws-gen-status
+               END-IF
+           END-IF.
+           IF ws-gen-status = "Y"
+      *>       a generated project is its own git working copy from
+      *>       day one; steer it clear of the build artifacts the
+      *>       Makefile leaves behind so the first "git add ." a
+      *>       developer runs doesn't pick up .o/.so/core files
+               CALL "create-gitignore" USING CONTENT project-name
+                 BY REFERENCE ws-gitignore-status
+               END-CALL
+               IF ws-gitignore-status NOT = 0
+                   DISPLAY "cobol-project-maker: create-gitignore "
+                     "failed for '" FUNCTION TRIM(project-name) "'"
+                     UPON SYSERR
+                   END-DISPLAY
+                   STRING "create-gitignore failed for '"
+                     FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                     INTO ws-log-error-msg
+                   END-STRING
+                   CALL "log-error" USING ws-log-program-name
+                     ws-log-error-msg
+                   END-CALL
+                   MOVE "N" TO ws-gen-status
+               END-IF
+           END-IF.
+           IF ws-gen-status = "Y"
+      *>       record what we just generated in the shop-wide inventory
+               PERFORM 200-LOG-PROJECT
+           END-IF.
+           IF ws-gen-status = "Y" AND ws-git-flag = "Y"
+               PERFORM 160-GIT-INIT
+           END-IF.
+           IF ws-gen-status = "Y" AND ws-jcl-flag = "Y"
+               PERFORM 170-CREATE-JCL
+           END-IF.
+
+      *>   "--git" asked for a real repository in the new project
+      *>   directory instead of a bare tree of files; a failed "git
+      *>   init" is reported but does not undo the generation that has
+      *>   already completed successfully
+       160-GIT-INIT SECTION.
+           STRING "cd " DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             " && git init -q" DELIMITED BY SIZE
+             INTO ws-git-command
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(ws-git-command)
+           END-CALL.
+           MOVE RETURN-CODE TO ws-git-rc.
+      *>   a failed "git init" does not fail the overall run --
+      *>   restore RETURN-CODE to the generation outcome it already
+      *>   held, rather than leave "SYSTEM"'s child exit status sitting
+      *>   in the special register the rest of this program uses for
+      *>   its own success/failure signalling
+           MOVE 0 TO RETURN-CODE.
+           IF ws-git-rc NOT = 0
+               DISPLAY "cobol-project-maker: git init failed for '"
+                 FUNCTION TRIM(project-name) "'"
+                 UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+      *>   "--jcl" asked for a starter z/OS batch skeleton alongside
+      *>   the Makefile; a failed write is reported but, like a failed
+      *>   "git init", does not undo the generation that has already
+      *>   completed successfully
+       170-CREATE-JCL SECTION.
+           CALL "create-jcl" USING CONTENT project-name
+             BY REFERENCE ws-jcl-status
+           END-CALL.
+           IF ws-jcl-status NOT = 0
+               DISPLAY "cobol-project-maker: create-jcl failed for '"
+                 FUNCTION TRIM(project-name) "'"
+                 UPON SYSERR
+               END-DISPLAY
+               STRING "create-jcl failed for '"
+                 FUNCTION TRIM(project-name) "'" DELIMITED BY SIZE
+                 INTO ws-log-error-msg
+               END-STRING
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+
+      *>   read the batch list file one project name per line, running
+      *>   each one through the same checks and generation as a single
+      *>   run would, but never letting one bad name abort the rest
+       300-BATCH-RUN SECTION.
+           OPEN INPUT BATCH-LIST-FILE.
+           IF ws-batch-file-status NOT = "00"
+               DISPLAY "cobol-project-maker: could not open batch "
+                 "list file '" FUNCTION TRIM(ws-batch-file) "'"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+           PERFORM UNTIL ws-batch-eof-flag = "Y"
+               READ BATCH-LIST-FILE
+                   AT END
+                       MOVE "Y" TO ws-batch-eof-flag
+                   NOT AT END
+                       IF BATCH-LIST-RECORD NOT = SPACES
+                           PERFORM 310-BATCH-ONE-PROJECT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-LIST-FILE.
+           DISPLAY "cobol-project-maker: batch complete -- "
+             ws-batch-success " generated, " ws-batch-failure
+             " failed".
+           IF ws-batch-failure > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+      *>   validate and generate a single project named in the batch
+      *>   list file; failures are logged and counted, not fatal
+       310-BATCH-ONE-PROJECT SECTION.
+           MOVE FUNCTION TRIM(BATCH-LIST-RECORD) TO project-name.
+           MOVE "Y" TO ws-gen-status.
+           perform 120-VALIDATE-PROJECT-NAME.
+           IF ws-gen-status = "Y"
+               perform 130-CHECK-DUPLICATE
+           END-IF.
+           IF ws-gen-status = "Y"
+               perform 131-CHECK-RESERVED-PROGRAM-ID
+           END-IF.
+           IF ws-gen-status = "Y"
+               PERFORM 150-GENERATE-PROJECT
+           END-IF.
+           IF ws-gen-status = "Y"
+               ADD 1 TO ws-batch-success
+               DISPLAY "cobol-project-maker: generated '"
+                 FUNCTION TRIM(project-name) "'"
+               END-DISPLAY
+           ELSE
+               ADD 1 TO ws-batch-failure
+               DISPLAY "cobol-project-maker: skipped '"
+                 FUNCTION TRIM(project-name) "'" UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+      *>   record the generated project in the PROJECTS master file
+      *>   so the shop has a single inventory of what was scaffolded
+       200-LOG-PROJECT SECTION.
+           ACCEPT ws-owner FROM ENVIRONMENT "USER".
+           IF ws-owner = SPACES AND ws-config-owner NOT = SPACES
+               MOVE ws-config-owner TO ws-owner
+           END-IF.
+           IF ws-owner = SPACES
+               MOVE "UNKNOWN" TO ws-owner
+           END-IF.
+           ACCEPT ws-create-date FROM DATE YYYYMMDD.
+           ACCEPT ws-create-time FROM TIME.
+
+           MOVE project-name     TO ws-proj-name.
+           MOVE ws-owner         TO ws-proj-owner.
+           MOVE ws-create-date   TO ws-proj-create-date.
+           MOVE ws-create-time   TO ws-proj-create-time.
+           MOVE ws-template      TO ws-proj-template.
+           MOVE "ACTIVE"         TO ws-proj-status.
+           IF ws-force-flag = "Y"
+               MOVE "FORCE"      TO ws-projects-io-op
+           ELSE
+               MOVE "ADD"        TO ws-projects-io-op
+           END-IF.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+
+      *>   the only STOP RUN in the program, reached on both a normal
+      *>   and a fatal exit; RETURN-CODE already carries which one this
+      *>   was by the time we get here, so that is what gates whether
+      *>   this run is worth a line in the shared error log
        900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "project generation failed, see SYSERR"
+                 TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
            STOP RUN.
 
       *> end of the game
