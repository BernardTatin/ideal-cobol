@@ -0,0 +1,149 @@
+      *> -------------------------------------------
+      *> report-monthly.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> walks the PROJECTS master file and subtotals how many
+      *> projects were created in each calendar month, so capacity
+      *> planning doesn't have to eyeball a raw file dump.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "report-monthly".
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "report-monthly".
+           01 ws-log-error-msg    PIC X(80).
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *>   one subtotal slot per distinct YYYYMM seen; 60 slots is five
+      *>   years of history, well past anything this shop has generated
+           78 ws-month-max VALUE 60.
+           01 ws-month-count   PIC 9(4) VALUE 0.
+           01 ws-month-idx     PIC 9(4).
+           01 ws-month-table.
+               05 ws-month-entry OCCURS 60 TIMES.
+                   10 ws-month-key   PIC X(6).
+                   10 ws-month-tally PIC 9(5) VALUE 0.
+
+           01 ws-this-month     PIC X(6).
+           01 ws-found-flag     PIC X VALUE "N".
+           01 ws-total-count    PIC 9(5) VALUE 0.
+
+      *>   selection-sort work fields, swapping whole ws-month-entry
+      *>   groups in place
+           01 ws-sort-outer     PIC 9(4).
+           01 ws-sort-inner     PIC 9(4).
+           01 ws-sort-low       PIC 9(4).
+           01 ws-sort-temp.
+               05 ws-sort-temp-key   PIC X(6).
+               05 ws-sort-temp-tally PIC 9(5).
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-TALLY-PROJECTS.
+           perform 200-SHOW-REPORT.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+           MOVE "BROWSE" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           MOVE "NEXT" TO ws-projects-io-op.
+      *>   priming call -- BROWSE only opens the file, it does not hand
+      *>   back a record
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+
+      *>   one pass over every project, adding each one's YYYYMM to
+      *>   the matching subtotal slot (creating a new slot the first
+      *>   time a given month is seen)
+       100-TALLY-PROJECTS SECTION.
+           PERFORM UNTIL ws-projects-io-status NOT = 0
+               MOVE ws-proj-create-date(1:6) TO ws-this-month
+               PERFORM 110-ADD-TO-MONTH
+               ADD 1 TO ws-total-count
+               CALL "projects-io" USING ws-projects-io-op
+                   ws-projects-record ws-projects-io-status
+               END-CALL
+           END-PERFORM.
+
+       110-ADD-TO-MONTH SECTION.
+           MOVE "N" TO ws-found-flag.
+           PERFORM VARYING ws-month-idx FROM 1 BY 1
+               UNTIL ws-month-idx > ws-month-count
+               IF ws-month-key(ws-month-idx) = ws-this-month
+                   ADD 1 TO ws-month-tally(ws-month-idx)
+                   MOVE "Y" TO ws-found-flag
+               END-IF
+           END-PERFORM.
+           IF ws-found-flag = "N" AND ws-month-count < ws-month-max
+               ADD 1 TO ws-month-count
+               MOVE ws-this-month TO ws-month-key(ws-month-count)
+               MOVE 1             TO ws-month-tally(ws-month-count)
+           END-IF.
+
+      *>   the months are collected in whatever order projects-io's
+      *>   key-order scan turned them up in, not calendar order, so
+      *>   sort the slots actually in use before printing
+       200-SHOW-REPORT SECTION.
+           PERFORM 210-SORT-MONTHS.
+           DISPLAY "Month    Projects" END-DISPLAY.
+           DISPLAY "-------- --------" END-DISPLAY.
+           PERFORM VARYING ws-month-idx FROM 1 BY 1
+               UNTIL ws-month-idx > ws-month-count
+               DISPLAY ws-month-key(ws-month-idx) "   "
+                 ws-month-tally(ws-month-idx)
+               END-DISPLAY
+           END-PERFORM.
+           DISPLAY "-------- --------" END-DISPLAY.
+           DISPLAY "Total projects: " ws-total-count END-DISPLAY.
+
+      *>   a plain selection sort on the handful of slots actually in
+      *>   use -- at most 60 entries, so there is no need for the SORT
+      *>   verb's file-based merge machinery just to order them by
+      *>   month before printing
+       210-SORT-MONTHS SECTION.
+           PERFORM VARYING ws-sort-outer FROM 1 BY 1
+               UNTIL ws-sort-outer >= ws-month-count
+               MOVE ws-sort-outer TO ws-sort-low
+               PERFORM VARYING ws-sort-inner FROM ws-sort-outer
+                   BY 1 UNTIL ws-sort-inner > ws-month-count
+                   IF ws-month-key(ws-sort-inner)
+                        < ws-month-key(ws-sort-low)
+                       MOVE ws-sort-inner TO ws-sort-low
+                   END-IF
+               END-PERFORM
+               IF ws-sort-low NOT = ws-sort-outer
+                   MOVE ws-month-entry(ws-sort-outer) TO ws-sort-temp
+                   MOVE ws-month-entry(ws-sort-low)
+                     TO ws-month-entry(ws-sort-outer)
+                   MOVE ws-sort-temp TO ws-month-entry(ws-sort-low)
+               END-IF
+           END-PERFORM.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "monthly report failed, see SYSERR"
+                 TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "report-monthly".
