@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBS-TRACE.
+      *>   generalizes the subscript-tracing pattern U6B.CBL's
+      *>   generated code only ever wrote out by hand, four times over,
+      *>   for tables with zero, one, two, or three subscripts:
+      *>     - one runtime switch turns tracing on or off (SET below),
+      *>       instead of every generated block re-testing its own
+      *>       inline MONITORING/DIZPLAY pair;
+      *>     - trace lines go to a real log file (WS-TRACE-PATH) rather
+      *>       than straight to DISPLAY;
+      *>     - the caller passes however many subscripts it has
+      *>       (LS-SUB-COUNT, up to MAX-SUBS) instead of the fixed
+      *>       zero/one/two/three blocks U6B.CBL generated;
+      *>     - every subscript's real text is kept in the trace line --
+      *>       the old NINE06 placeholder for a non-numeric subscript
+      *>       is gone, since there is no longer anything it needs to
+      *>       stand in for.
+      *>   WS-TRACE-SWITCH keeps its value across calls because this
+      *>   program is not INITIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO DYNAMIC WS-TRACE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-FILE.
+       01  TRACE-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *>   the single on/off switch, and the log it writes to, when on
+       01  WS-TRACE-SWITCH           PIC X VALUE 'N'.
+       01  WS-TRACE-PATH             PIC X(80) VALUE 'SUBSTRACE.LOG'.
+       01  WS-TRACE-FILE-STATUS      PIC XX.
+
+      *>   highest number of subscript levels SUBS-TRACE can describe;
+      *>   well past U6B.CBL's fixed three, and a production table
+      *>   nested four or five deep still fits comfortably under it
+       78  MAX-SUBS VALUE 8.
+
+       01  WS-LINE-TEXT              PIC X(80).
+       01  WS-POS                    PIC 9(03).
+       01  WS-SUB                    PIC 9(02).
+       01  WS-LINE-NO-DISPLAY        PIC Z(5)9.
+
+       LINKAGE SECTION.
+      *>   'S' sets the switch from LS-SWITCH-VALUE; 'T' traces one
+      *>   table reference, writing a line only while the switch is on
+       01  LS-CONTROL                PIC X(1).
+       01  LS-SWITCH-VALUE           PIC X(1).
+       01  LS-TABLE-NAME             PIC X(30).
+       01  LS-LINE-NO                PIC 9(06).
+      *>   how many of LS-SUB-ENTRY's occurrences are actually in use
+       01  LS-SUB-COUNT              PIC 9(02).
+       01  LS-SUB-TABLE.
+           05  LS-SUB-ENTRY OCCURS 8 TIMES
+                                     PIC X(30).
+
+       PROCEDURE DIVISION USING LS-CONTROL LS-SWITCH-VALUE LS-TABLE-NAME
+                                 LS-LINE-NO LS-SUB-COUNT LS-SUB-TABLE.
+       MAINLINE.
+           EVALUATE LS-CONTROL
+               WHEN 'S'
+                   MOVE LS-SWITCH-VALUE TO WS-TRACE-SWITCH
+               WHEN 'T'
+                   IF WS-TRACE-SWITCH = 'Y'
+                       PERFORM WRITE-TRACE-LINE
+                   END-IF
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+      *>   assembles "<table>(<sub1>, <sub2>, ...) AT LINE <nnnnnn>" --
+      *>   the same shape as U6B.CBL's MONITORIT-80 -- and appends it
+      *>   to WS-TRACE-PATH
+       WRITE-TRACE-LINE.
+           MOVE SPACES TO WS-LINE-TEXT.
+           MOVE 1 TO WS-POS.
+           STRING FUNCTION TRIM(LS-TABLE-NAME) DELIMITED BY SIZE
+             INTO WS-LINE-TEXT
+             WITH POINTER WS-POS
+           END-STRING.
+           IF LS-SUB-COUNT > 0
+               STRING '(' DELIMITED BY SIZE INTO WS-LINE-TEXT
+                 WITH POINTER WS-POS
+               END-STRING
+               PERFORM APPEND-ONE-SUBSCRIPT VARYING WS-SUB FROM 1 BY 1
+                 UNTIL WS-SUB > LS-SUB-COUNT
+               STRING ')' DELIMITED BY SIZE INTO WS-LINE-TEXT
+                 WITH POINTER WS-POS
+               END-STRING
+           END-IF.
+           STRING ' AT LINE ' DELIMITED BY SIZE INTO WS-LINE-TEXT
+             WITH POINTER WS-POS
+           END-STRING.
+           MOVE LS-LINE-NO TO WS-LINE-NO-DISPLAY.
+           STRING FUNCTION TRIM(WS-LINE-NO-DISPLAY) DELIMITED BY SIZE
+             INTO WS-LINE-TEXT
+             WITH POINTER WS-POS
+           END-STRING.
+           PERFORM APPEND-TRACE-RECORD.
+
+      *>   LS-SUB-ENTRY's real text, comma-separated -- never a
+      *>   placeholder, numeric or not
+       APPEND-ONE-SUBSCRIPT.
+           IF WS-SUB > 1
+               STRING ', ' DELIMITED BY SIZE INTO WS-LINE-TEXT
+                 WITH POINTER WS-POS
+               END-STRING
+           END-IF.
+           STRING FUNCTION TRIM(LS-SUB-ENTRY (WS-SUB)) DELIMITED BY SIZE
+             INTO WS-LINE-TEXT
+             WITH POINTER WS-POS
+           END-STRING.
+
+      *>   same OPEN EXTEND, fall back to OPEN OUTPUT when the log
+      *>   does not exist yet, idiom USET.CBL uses for its checkpoint
+       APPEND-TRACE-RECORD.
+           OPEN EXTEND TRACE-FILE.
+           IF WS-TRACE-FILE-STATUS NOT = '00'
+               OPEN OUTPUT TRACE-FILE
+               CLOSE TRACE-FILE
+               OPEN EXTEND TRACE-FILE
+           END-IF.
+           MOVE WS-LINE-TEXT TO TRACE-RECORD.
+           WRITE TRACE-RECORD.
+           CLOSE TRACE-FILE.
+
+           END PROGRAM SUBS-TRACE.
