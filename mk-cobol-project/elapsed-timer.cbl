@@ -0,0 +1,109 @@
+      *> -------------------------------------------
+      *> elapsed-timer.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> CALLable start/elapsed timer: one CALL with lk-op = "START"
+      *> stamps the current date/time into lk-stamp, and a later CALL
+      *> with lk-op = "ELAPSED" against that same lk-stamp hands back
+      *> how long it has been, broken into days/hours/minutes/seconds.
+      *> Pulled out as its own subprogram (rather than extending
+      *> DATETIME.CBL, which times across separate process
+      *> invocations via DATETIME.LOG) so a batch wrapper can time one
+      *> job's own start-to-end inside a single run, the same way
+      *> build-health.cbl and compile-report.cbl time each project's
+      *> build/test step.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "elapsed-timer" IS INITIAL.
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+           01 ws-century           PIC 9(2) VALUE 20.
+           01 ws-system-date.
+               05 ws-system-year    PIC 99.
+               05 ws-system-month   PIC 99.
+               05 ws-system-day     PIC 99.
+           01 ws-system-time.
+               05 ws-system-hour     PIC 99.
+               05 ws-system-minute   PIC 99.
+               05 ws-system-second   PIC 99.
+               05 ws-system-hundredth PIC 99.
+           01 ws-this-stamp        PIC 9(14).
+
+      *>   same split-into-julian-day-plus-seconds-today approach
+      *>   DATETIME.CBL uses for its own cross-run elapsed time
+           01 ws-prev-ccyymmdd     PIC 9(8).
+           01 ws-this-ccyymmdd     PIC 9(8).
+           01 ws-prev-julian       PIC 9(7).
+           01 ws-this-julian       PIC 9(7).
+           01 ws-prev-secs-today   PIC 9(9).
+           01 ws-this-secs-today   PIC 9(9).
+           01 ws-elapsed-seconds   PIC S9(9).
+
+         LINKAGE SECTION.
+      *>   "START" stamps lk-stamp; "ELAPSED" reads it and computes
+      *>   lk-elapsed-* against the current date/time
+           01 lk-op                PIC X(7).
+      *>   CCYYMMDDHHMMSS -- filled in by START, read back by ELAPSED
+           01 lk-stamp              PIC 9(14).
+           01 lk-elapsed-days        PIC 9(5).
+           01 lk-elapsed-hours       PIC 99.
+           01 lk-elapsed-minutes     PIC 99.
+           01 lk-elapsed-seconds     PIC 99.
+
+       PROCEDURE DIVISION USING lk-op lk-stamp lk-elapsed-days
+           lk-elapsed-hours lk-elapsed-minutes lk-elapsed-seconds.
+       prog.
+           ACCEPT ws-system-date FROM DATE.
+           ACCEPT ws-system-time FROM TIME.
+           COMPUTE ws-this-stamp =
+             ((ws-century * 100 + ws-system-year) * 10000000000)
+             + (ws-system-month * 100000000)
+             + (ws-system-day * 1000000)
+             + (ws-system-hour * 10000)
+             + (ws-system-minute * 100)
+             + ws-system-second.
+
+           IF FUNCTION TRIM(lk-op) = "START"
+               MOVE ws-this-stamp TO lk-stamp
+           ELSE
+               PERFORM COMPUTE-ELAPSED
+           END-IF.
+           EXIT PROGRAM.
+
+      *>   lk-stamp holds the START call's CCYYMMDDHHMMSS; ws-this-stamp
+      *>   holds right now -- same julian-day-plus-seconds-today
+      *>   subtraction DATETIME.CBL's own COMPUTE-ELAPSED performs
+       COMPUTE-ELAPSED.
+           MOVE lk-stamp (1:8) TO ws-prev-ccyymmdd.
+           MOVE ws-this-stamp (1:8) TO ws-this-ccyymmdd.
+           COMPUTE ws-prev-julian = FUNCTION INTEGER-OF-DATE
+             (ws-prev-ccyymmdd).
+           COMPUTE ws-this-julian = FUNCTION INTEGER-OF-DATE
+             (ws-this-ccyymmdd).
+           COMPUTE ws-prev-secs-today =
+             (FUNCTION NUMVAL (lk-stamp (9:2)) * 3600)
+             + (FUNCTION NUMVAL (lk-stamp (11:2)) * 60)
+             + FUNCTION NUMVAL (lk-stamp (13:2)).
+           COMPUTE ws-this-secs-today =
+             (FUNCTION NUMVAL (ws-this-stamp (9:2)) * 3600)
+             + (FUNCTION NUMVAL (ws-this-stamp (11:2)) * 60)
+             + FUNCTION NUMVAL (ws-this-stamp (13:2)).
+           COMPUTE ws-elapsed-seconds =
+             ((ws-this-julian - ws-prev-julian) * 86400)
+             + (ws-this-secs-today - ws-prev-secs-today).
+           IF ws-elapsed-seconds < 0
+               MOVE 0 TO ws-elapsed-seconds
+           END-IF.
+           DIVIDE ws-elapsed-seconds BY 86400
+             GIVING lk-elapsed-days
+             REMAINDER ws-elapsed-seconds.
+           DIVIDE ws-elapsed-seconds BY 3600
+             GIVING lk-elapsed-hours
+             REMAINDER ws-elapsed-seconds.
+           DIVIDE ws-elapsed-seconds BY 60
+             GIVING lk-elapsed-minutes
+             REMAINDER lk-elapsed-seconds.
+
+       END PROGRAM "elapsed-timer".
