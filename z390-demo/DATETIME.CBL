@@ -8,12 +8,28 @@
       *   GNU Cobol:
       *     cobc -std=ibm -Wcolumn-overflow -Wall -Wterminator -W -fixed -x -o DATETIME.EXE DATETIME.CBL && ./DATETIME.EXE
       * Note: for GNU Cobol, -std can be standard, ibm, mvs
+      *
+      * pass ISO on the command line for an ISO-8601 stamp instead of
+      * the original MIL-style header line; either way the header,
+      * the fiscal period it falls in, and the elapsed time since the
+      * program's previous run are all displayed
 
 
        INITIAL.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELAPSED-FILE
+               ASSIGN TO 'DATETIME.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELAPSED-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ELAPSED-FILE.
+       01  ELAPSED-RECORD            PIC 9(14).
+
        WORKING-STORAGE SECTION.
        01 SYSTEM-WEEKDAY            PIC 9.
 
@@ -28,22 +44,32 @@
           02 SYSTEM-SECOND          PIC 99.
           02 SYSTEM-HUNDREDTH       PIC 99.
 
-       01 HEADER-LINE.
-          02 HEADER-WEEKDAY         PIC X(3).
-          02                        PIC X        VALUE SPACE.
-          02 HEADER-MONTH           PIC X(3).
-          02                        PIC X        VALUE SPACE.
-          02 HEADER-DAY             PIC Z9.
-          02                        PIC X        VALUE SPACE.
-          02 HEADER-HOUR            PIC Z9.
-          02                        PIC X        VALUE ':'.
-          02 HEADER-MINUTE          PIC 99.
-          02                        PIC X        VALUE SPACE.
-          02 HEADER-AM-PM           PIC X(2)     VALUE '!!'.
-          02 HEADER-MIL             PIC X(5)     VALUE ' MIL '.
-          02 HEADER-MHOUR           PIC Z9.
-          02                        PIC X        VALUE ':'.
-          02 HEADER-MMINUTE         PIC 99.
+      *>   the header line, as built by DATE-STAMP, and which format to
+      *>   ask it for; a blank command line keeps the original MIL style
+       01 WS-FORMAT                 PIC X(4) VALUE SPACES.
+       01 WS-CMDLINE                PIC X(20) VALUE SPACES.
+       01 WS-STAMP                  PIC X(60).
+       01 WS-FISCAL-PERIOD          PIC X(10).
+
+      *>   elapsed time since the previous run, carried across runs in
+      *>   ELAPSED-FILE as a plain CCYYMMDDHHMMSS integer so the
+      *>   difference is an ordinary date/time computation
+       01 WS-CENTURY                PIC 9(2) VALUE 20.
+       01 WS-ELAPSED-FILE-STATUS    PIC XX.
+       01 WS-PREV-STAMP             PIC 9(14) VALUE ZERO.
+       01 WS-THIS-STAMP             PIC 9(14) VALUE ZERO.
+       01 WS-PREV-CCYYMMDD          PIC 9(8).
+       01 WS-THIS-CCYYMMDD          PIC 9(8).
+       01 WS-PREV-JULIAN            PIC 9(7).
+       01 WS-THIS-JULIAN            PIC 9(7).
+       01 WS-PREV-SECS-TODAY        PIC 9(9).
+       01 WS-THIS-SECS-TODAY        PIC 9(9).
+       01 WS-ELAPSED-SECONDS        PIC S9(9).
+       01 WS-ELAPSED-DAYS           PIC 9(5).
+       01 WS-ELAPSED-HOURS          PIC 99.
+       01 WS-ELAPSED-MINUTES        PIC 99.
+       01 WS-ELAPSED-SECS           PIC 99.
+       01 WS-HAVE-PREV-RUN          PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAINLINE.
@@ -59,53 +85,91 @@
            ACCEPT SYSTEM-TIME FROM TIME.
       *    END-ACCEPT.
 
-           EVALUATE SYSTEM-WEEKDAY
-               WHEN  2  MOVE 'Mon' TO HEADER-WEEKDAY
-               WHEN  3  MOVE 'Tue' TO HEADER-WEEKDAY
-               WHEN  4  MOVE 'Wed' TO HEADER-WEEKDAY
-               WHEN  5  MOVE 'Thu' TO HEADER-WEEKDAY
-               WHEN  6  MOVE 'Fri' TO HEADER-WEEKDAY
-               WHEN  7  MOVE 'Sat' TO HEADER-WEEKDAY
-               WHEN  1  MOVE 'Sun' TO HEADER-WEEKDAY
-           END-EVALUATE.
-
-           EVALUATE SYSTEM-MONTH
-               WHEN  1  MOVE 'Jan' TO HEADER-MONTH
-               WHEN  2  MOVE 'Feb' TO HEADER-MONTH
-               WHEN  3  MOVE 'Mar' TO HEADER-MONTH
-               WHEN  4  MOVE 'Apr' TO HEADER-MONTH
-               WHEN  5  MOVE 'May' TO HEADER-MONTH
-               WHEN  6  MOVE 'Jun' TO HEADER-MONTH
-               WHEN  7  MOVE 'Jul' TO HEADER-MONTH
-               WHEN  8  MOVE 'Aug' TO HEADER-MONTH
-               WHEN  9  MOVE 'Sep' TO HEADER-MONTH
-               WHEN 10  MOVE 'Oct' TO HEADER-MONTH
-               WHEN 11  MOVE 'Nov' TO HEADER-MONTH
-               WHEN 12  MOVE 'Dec' TO HEADER-MONTH
-           END-EVALUATE.
-
-           MOVE SYSTEM-DAY TO HEADER-DAY.
-
-           MOVE SYSTEM-HOUR TO HEADER-MHOUR.
-           MOVE SYSTEM-MINUTE TO HEADER-MMINUTE.
-      *    British time
-           IF SYSTEM-HOUR IS LESS THAN 12
-              MOVE 'AM' TO HEADER-AM-PM
-           ELSE
-              MOVE 'PM' TO HEADER-AM-PM
-      *       IF SYSTEM-HOUR IS NOT LESS THAN 13
-              IF SYSTEM-HOUR IS GREATER THAN 12
-                 SUBTRACT
-                   12 FROM SYSTEM-HOUR
-                 END-SUBTRACT
-              END-IF
-           END-IF.
-           MOVE SYSTEM-HOUR TO HEADER-HOUR.
-           MOVE SYSTEM-MINUTE TO HEADER-MINUTE.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE.
+           MOVE WS-CMDLINE (1:4) TO WS-FORMAT.
+
+           CALL 'DATE-STAMP' USING SYSTEM-WEEKDAY SYSTEM-DATE
+             SYSTEM-TIME WS-FORMAT WS-STAMP WS-FISCAL-PERIOD
+           END-CALL.
 
-           DISPLAY HEADER-LINE.
+           DISPLAY WS-STAMP.
       * GNU Cobol: the -std=ibm-strict option does not support this
       *    but RainCode Cobol says nothing.
       *    END-DISPLAY.
+           DISPLAY 'FISCAL PERIOD: ' WS-FISCAL-PERIOD.
+
+           PERFORM SHOW-ELAPSED-SINCE-LAST-RUN.
+
       *    DISPLAY 'DATATIME ENDED OK'
            STOP RUN.
+
+      *>   DATETIME.LOG holds a single CCYYMMDDHHMMSS record -- this
+      *>   run's stamp, so the next run can report how long it has been
+       SHOW-ELAPSED-SINCE-LAST-RUN.
+           COMPUTE WS-THIS-STAMP =
+             ((WS-CENTURY * 100 + SYSTEM-YEAR) * 10000000000)
+             + (SYSTEM-MONTH * 100000000)
+             + (SYSTEM-DAY * 1000000)
+             + (SYSTEM-HOUR * 10000)
+             + (SYSTEM-MINUTE * 100)
+             + SYSTEM-SECOND.
+
+           OPEN INPUT ELAPSED-FILE.
+           IF WS-ELAPSED-FILE-STATUS = '00'
+               READ ELAPSED-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE ELAPSED-RECORD TO WS-PREV-STAMP
+                       MOVE 'Y' TO WS-HAVE-PREV-RUN
+               END-READ
+               CLOSE ELAPSED-FILE
+           END-IF.
+
+           IF WS-HAVE-PREV-RUN = 'Y'
+               PERFORM COMPUTE-ELAPSED
+               DISPLAY 'ELAPSED SINCE LAST RUN: '
+                 WS-ELAPSED-DAYS 'D '
+                 WS-ELAPSED-HOURS ':' WS-ELAPSED-MINUTES ':'
+                 WS-ELAPSED-SECS
+           ELSE
+               DISPLAY 'ELAPSED SINCE LAST RUN: (no previous run)'
+           END-IF.
+
+           OPEN OUTPUT ELAPSED-FILE.
+           MOVE WS-THIS-STAMP TO ELAPSED-RECORD.
+           WRITE ELAPSED-RECORD.
+           CLOSE ELAPSED-FILE.
+
+      *>   split each stamp into a day number (FUNCTION INTEGER-OF-DATE)
+      *>   and a seconds-since-midnight count, so the elapsed time is a
+      *>   plain subtraction instead of calendar arithmetic by hand
+       COMPUTE-ELAPSED.
+           MOVE WS-PREV-STAMP (1:8) TO WS-PREV-CCYYMMDD.
+           MOVE WS-THIS-STAMP (1:8) TO WS-THIS-CCYYMMDD.
+           COMPUTE WS-PREV-JULIAN = FUNCTION INTEGER-OF-DATE
+             (WS-PREV-CCYYMMDD).
+           COMPUTE WS-THIS-JULIAN = FUNCTION INTEGER-OF-DATE
+             (WS-THIS-CCYYMMDD).
+           COMPUTE WS-PREV-SECS-TODAY =
+             (FUNCTION NUMVAL (WS-PREV-STAMP (9:2)) * 3600)
+             + (FUNCTION NUMVAL (WS-PREV-STAMP (11:2)) * 60)
+             + FUNCTION NUMVAL (WS-PREV-STAMP (13:2)).
+           COMPUTE WS-THIS-SECS-TODAY =
+             (FUNCTION NUMVAL (WS-THIS-STAMP (9:2)) * 3600)
+             + (FUNCTION NUMVAL (WS-THIS-STAMP (11:2)) * 60)
+             + FUNCTION NUMVAL (WS-THIS-STAMP (13:2)).
+           COMPUTE WS-ELAPSED-SECONDS =
+             ((WS-THIS-JULIAN - WS-PREV-JULIAN) * 86400)
+             + (WS-THIS-SECS-TODAY - WS-PREV-SECS-TODAY).
+           IF WS-ELAPSED-SECONDS < 0
+               MOVE 0 TO WS-ELAPSED-SECONDS
+           END-IF.
+           DIVIDE WS-ELAPSED-SECONDS BY 86400
+             GIVING WS-ELAPSED-DAYS
+             REMAINDER WS-ELAPSED-SECONDS.
+           DIVIDE WS-ELAPSED-SECONDS BY 3600
+             GIVING WS-ELAPSED-HOURS
+             REMAINDER WS-ELAPSED-SECONDS.
+           DIVIDE WS-ELAPSED-SECONDS BY 60
+             GIVING WS-ELAPSED-MINUTES
+             REMAINDER WS-ELAPSED-SECS.
