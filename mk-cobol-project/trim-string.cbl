@@ -0,0 +1,52 @@
+      *> -------------------------------------------
+      *> trim-string.cbl
+      *> the one canonical trim subprogram, called from every generator
+      *> program's write loop instead of each keeping its own private
+      *> trim logic. trimright.cbl used to be each program's informal
+      *> model for this -- it hardcoded its own loop bound, took its
+      *> input BY CONTENT only, and (being nobody's actual callable
+      *> subprogram) had drifted to the point of referencing one-line
+      *> and blen fields it never declared. This replaces it with a
+      *> single, working implementation, returned to the caller BY
+      *> REFERENCE instead of only ever being DISPLAYed.
+      *>
+      *> in-string/out-string are declared at the widest width any
+      *> caller uses; str-len tells this program how much of that
+      *> width the caller's own fields actually are, so a caller with
+      *> narrower lines (create-jcl.cbl's 80-byte card images) never
+      *> gets read or written past its real field boundary.
+      *> -------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trim-string IS INITIAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78 THE-STRINGLEN VALUE 92.
+
+       LINKAGE SECTION.
+      *> the string to trim
+       01 in-string    PIC X(THE-STRINGLEN).
+      *> which end(s) to trim: LEAD, TRAI, or BOTH (default)
+       01 trim-mode    PIC X(4).
+      *> the trimmed result, handed back to the caller
+       01 out-string   PIC X(THE-STRINGLEN).
+      *> how many bytes of in-string/out-string the caller's own
+      *> fields really are
+       01 str-len      PIC 9(04).
+
+       PROCEDURE DIVISION USING in-string trim-mode out-string str-len.
+       prog.
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(trim-mode))
+               WHEN "LEAD"
+                   MOVE FUNCTION TRIM(in-string(1:str-len) LEADING)
+                     TO out-string(1:str-len)
+               WHEN "TRAI"
+                   MOVE FUNCTION TRIM(in-string(1:str-len) TRAILING)
+                     TO out-string(1:str-len)
+               WHEN OTHER
+                   MOVE FUNCTION TRIM(in-string(1:str-len))
+                     TO out-string(1:str-len)
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+           END PROGRAM trim-string.
