@@ -0,0 +1,134 @@
+      *> -------------------------------------------
+      *> archive-project.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> moves every file cobol-project-maker generates for a project
+      *> (Makefile, source, copybook, test skeleton, .gitignore, and
+      *> the optional JCL skeleton) into archive/<name>/. Factored out
+      *> of retire-project.cbl so the interactive projects-menu.cbl can
+      *> retire a project the exact same way the command-line tool
+      *> does, instead of growing a second copy of the same
+      *> CBL_CREATE_DIR/CBL_RENAME_FILE steps.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "archive-project" IS INITIAL.
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+           01 ws-rc             PIC 9(9) COMP-5.
+           01 ws-move-name      PIC X(60)  VALUE SPACES.
+           01 ws-src-path       PIC X(300) VALUE SPACES.
+           01 ws-dst-path       PIC X(300) VALUE SPACES.
+
+         LINKAGE SECTION.
+      *> project name to archive; the only required input
+           01 lk-proj-name-arg  PIC X(48).
+      *> where the files ended up -- handed back so the caller can
+      *> report it without having to rebuild the path itself
+           01 lk-archive-dir    PIC X(300).
+      *> 0 = archived ok, 1 = one or both renames failed
+           01 lk-status         PIC 99.
+
+       PROCEDURE DIVISION USING lk-proj-name-arg lk-archive-dir
+           lk-status.
+       prog.
+           MOVE 0 TO lk-status.
+           MOVE SPACES TO lk-archive-dir.
+           CALL "CBL_CREATE_DIR" USING "archive"
+             RETURNING ws-rc
+           END-CALL.
+           STRING "archive/" DELIMITED BY SIZE
+             FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             INTO lk-archive-dir
+           END-STRING.
+           CALL "CBL_CREATE_DIR" USING FUNCTION TRIM(lk-archive-dir)
+             RETURNING ws-rc
+           END-CALL.
+
+           MOVE "Makefile" TO ws-move-name.
+           PERFORM RENAME-INTO-ARCHIVE.
+
+           MOVE SPACES TO ws-move-name.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             ".cbl" DELIMITED BY SIZE
+             INTO ws-move-name
+           END-STRING.
+           PERFORM RENAME-INTO-ARCHIVE.
+
+      *>   the companion copybook and smoke-test skeleton are
+      *>   generated for every project the same as the Makefile and
+      *>   source file, so they archive the same, mandatory way
+           MOVE SPACES TO ws-move-name.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             ".cpy" DELIMITED BY SIZE
+             INTO ws-move-name
+           END-STRING.
+           PERFORM RENAME-INTO-ARCHIVE.
+
+           MOVE SPACES TO ws-move-name.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             "-test.cbl" DELIMITED BY SIZE
+             INTO ws-move-name
+           END-STRING.
+           PERFORM RENAME-INTO-ARCHIVE.
+
+           MOVE ".gitignore" TO ws-move-name.
+           PERFORM RENAME-INTO-ARCHIVE.
+
+      *>   the JCL skeleton only exists when the project was generated
+      *>   with --jcl, so a missing one is normal, not a failure --
+      *>   archive it when present instead of flagging lk-status
+           MOVE SPACES TO ws-move-name.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             ".jcl" DELIMITED BY SIZE
+             INTO ws-move-name
+           END-STRING.
+           PERFORM RENAME-INTO-ARCHIVE-OPTIONAL.
+
+           EXIT PROGRAM.
+
+      *> build the source/destination paths for ws-move-name and
+      *> rename it from the project directory into the archive
+       RENAME-INTO-ARCHIVE SECTION.
+           MOVE SPACES TO ws-src-path.
+           MOVE SPACES TO ws-dst-path.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-move-name) DELIMITED BY SIZE
+             INTO ws-src-path
+           END-STRING.
+           STRING FUNCTION TRIM(lk-archive-dir) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-move-name) DELIMITED BY SIZE
+             INTO ws-dst-path
+           END-STRING.
+           CALL "CBL_RENAME_FILE" USING ws-src-path ws-dst-path
+             RETURNING ws-rc
+           END-CALL.
+           IF ws-rc NOT = 0
+               MOVE 1 TO lk-status
+           END-IF.
+
+      *> same as RENAME-INTO-ARCHIVE, but for a file that might
+      *> legitimately never have been generated (the JCL skeleton,
+      *> only written when --jcl was given) -- a missing file is not
+      *> an archive failure
+       RENAME-INTO-ARCHIVE-OPTIONAL SECTION.
+           MOVE SPACES TO ws-src-path.
+           MOVE SPACES TO ws-dst-path.
+           STRING FUNCTION TRIM(lk-proj-name-arg) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-move-name) DELIMITED BY SIZE
+             INTO ws-src-path
+           END-STRING.
+           STRING FUNCTION TRIM(lk-archive-dir) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-move-name) DELIMITED BY SIZE
+             INTO ws-dst-path
+           END-STRING.
+           CALL "CBL_RENAME_FILE" USING ws-src-path ws-dst-path
+             RETURNING ws-rc
+           END-CALL.
+
+       END PROGRAM "archive-project".
