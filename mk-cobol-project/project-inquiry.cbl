@@ -0,0 +1,94 @@
+      *> -------------------------------------------
+      *> project-inquiry.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> looks a single project up in the PROJECTS master file and
+      *> displays its owner, creation date/time, template and status,
+      *> instead of us having to go hunting through generated
+      *> Makefiles to remember what we ran.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "project-inquiry".
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "project-inquiry".
+           01 ws-log-error-msg    PIC X(80).
+
+      *> project name, the only argument on the command line
+           01 ws-full-cmdline   PIC X(256).
+           01 ws-proj-name-arg  PIC X(48).
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-FIND-PROJECT.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+      *>   the project name to look up is the first (and only) word on
+      *>   the command line
+           ACCEPT ws-full-cmdline FROM COMMAND-LINE
+           END-ACCEPT.
+           IF ws-full-cmdline = SPACES
+               DISPLAY "project-inquiry needs a project name" UPON
+                 SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+           UNSTRING ws-full-cmdline DELIMITED BY SPACE
+             INTO ws-proj-name-arg
+           END-UNSTRING.
+
+      *>   look the name up and display what comes back
+       100-FIND-PROJECT SECTION.
+           MOVE "FIND"           TO ws-projects-io-op.
+           MOVE ws-proj-name-arg TO ws-proj-name.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           IF ws-projects-io-status NOT = 0
+               DISPLAY "project-inquiry: project '"
+                 FUNCTION TRIM(ws-proj-name-arg) "' not found"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "Project.......: " FUNCTION TRIM(ws-proj-name)
+               END-DISPLAY
+               DISPLAY "Owner.........: " FUNCTION TRIM(ws-proj-owner)
+               END-DISPLAY
+               DISPLAY "Created.......: " ws-proj-create-date " "
+                 ws-proj-create-time
+               END-DISPLAY
+               DISPLAY "Template......: "
+                 FUNCTION TRIM(ws-proj-template)
+               END-DISPLAY
+               DISPLAY "Status........: " FUNCTION TRIM(ws-proj-status)
+               END-DISPLAY
+           END-IF.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "lookup failed, see SYSERR" TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "project-inquiry".
