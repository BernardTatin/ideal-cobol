@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. create-gitignore IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE
+               ASSIGN TO DYNAMIC ws-out-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01 OUT-REC PIC X(92).
+
+       WORKING-STORAGE SECTION.
+      *> Constants
+       78 ALL-LINES-TABLE-SIZE VALUE 5.
+       78 VAR-LINES-TABLE-SIZE VALUE 1.
+       78 THE-STRINGLEN VALUE 92.
+
+       01 ws-out-path      PIC X(300).
+       01 ws-file-status   PIC XX.
+
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+       01 ws-log-program-name PIC X(30) VALUE "create-gitignore".
+       01 ws-log-error-msg    PIC X(80).
+
+      *>   how many bytes of one-line(i)/OUT-REC trim-string should
+      *>   actually touch
+       01 ws-trim-len         PIC 9(04) VALUE THE-STRINGLEN.
+
+      *> Variable lines -- the executable name Make produces for an
+      *> EXE-module project is the bare project name, same as $(APP)
+      *> in the generated Makefile, so it is the one line that has to
+      *> be built at run time rather than kept fully literal
+       01 var-template.
+           02 idx-app PIC 99 VALUE 5.
+           02 line-app PIC X(THE-STRINGLEN) VALUE ":".
+       01 var-lines REDEFINES var-template.
+           02 arr-line OCCURS VAR-LINES-TABLE-SIZE.
+             05 idx PIC 99.
+             05 var-line PIC X(THE-STRINGLEN).
+
+      *> All lines -- ignore the handful of things `make`/`make test`
+      *> leave behind in a generated project: compiled objects, a DLL
+      *> module's shared object, and core dumps, on top of the EXE
+      *> binary itself added below
+       01 all-template.
+           05 line-aa PIC X(THE-STRINGLEN) VALUE "*.o".
+           05 line-ab PIC X(THE-STRINGLEN) VALUE "*.so".
+           05 line-ac PIC X(THE-STRINGLEN) VALUE "core".
+           05 line-ad PIC X(THE-STRINGLEN) VALUE "*.log".
+           05 line-00 PIC X(THE-STRINGLEN) VALUE "#x".
+      *> Preceding lines mapped into an array
+       01 all-lines REDEFINES all-template.
+               05 one-line OCCURS ALL-LINES-TABLE-SIZE
+                  PIC X(THE-STRINGLEN).
+      *> line count
+       01 i PIC 999.
+       01 itmp PIC 999.
+
+       LINKAGE SECTION.
+      *> project name, the first argument on the command line
+       01 project-name PIC X(THE-STRINGLEN).
+      *> returned to the caller: 0 = .gitignore written, 1 = failed
+       01 call-status PIC 99.
+
+       PROCEDURE DIVISION USING project-name call-status.
+       prog.
+           MOVE 0 TO call-status.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > VAR-LINES-TABLE-SIZE
+             MOVE idx(i) TO itmp
+             STRING var-line(i) DELIMITED BY ":"
+               FUNCTION TRIM(project-name) DELIMITED BY SPACES
+               INTO one-line(itmp)
+               ON OVERFLOW MOVE 'ERROR (STRING var-line)'
+                  to one-line(itmp)
+             END-STRING
+           END-PERFORM.
+
+           STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             "/.gitignore" DELIMITED BY SIZE
+             INTO ws-out-path
+           END-STRING.
+           OPEN OUTPUT OUT-FILE.
+           IF ws-file-status NOT = "00"
+               GO TO 900-TERMINATE
+           END-IF.
+
+      *>   one canonical trim subprogram instead of each generator
+      *>   keeping its own trailing-trim logic
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > ALL-LINES-TABLE-SIZE
+               CALL "trim-string" USING one-line(i) "TRAI" OUT-REC
+                 ws-trim-len
+               END-CALL
+               WRITE OUT-REC
+           END-PERFORM.
+           CLOSE OUT-FILE.
+           EXIT PROGRAM.
+      *> emergency exit -- report the failure to the caller instead of
+      *> stopping the whole run unit out from under it
+       900-TERMINATE SECTION.
+           DISPLAY "FATAL ERROR when writing .gitignore, exit"
+            UPON SYSERR
+           END-DISPLAY.
+           MOVE "FATAL ERROR when writing .gitignore"
+             TO ws-log-error-msg.
+           CALL "log-error" USING ws-log-program-name
+             ws-log-error-msg
+           END-CALL.
+           MOVE 1 TO call-status.
+           EXIT PROGRAM.
+
+           END PROGRAM create-gitignore.
