@@ -0,0 +1,75 @@
+      *> -------------------------------------------
+      *> log-error.cbl
+      *> the one shared error-logging subprogram, called from every
+      *> program's emergency-exit paragraph instead of each one only
+      *> ever DISPLAYing its own "FATAL ERROR ..." to SYSERR and losing
+      *> the record the moment the terminal scrolls. Appends one
+      *> timestamped, program-tagged line to ERROR.LOG in the current
+      *> directory, so a failure in any program across the toolkit
+      *> lands in one shared place instead of nowhere.
+      *> -------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. log-error IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO DYNAMIC ws-log-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-log-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 ws-log-path         PIC X(300) VALUE "ERROR.LOG".
+       01 ws-log-file-status  PIC XX.
+
+      *>   the record is built up field by field in this buffer, fixed
+      *>   width column by column, and only ever moved to the FD
+      *>   record as one finished group -- STRINGing straight into a
+      *>   file record (or building it from STRING at all) leaves this
+      *>   compiler's runtime unable to WRITE the record afterwards
+           01 ws-log-line.
+               05 ws-log-date     PIC X(8)  VALUE SPACES.
+               05 FILLER          PIC X     VALUE SPACE.
+               05 ws-log-time     PIC X(8)  VALUE SPACES.
+               05 FILLER          PIC X     VALUE SPACE.
+               05 ws-log-program  PIC X(30) VALUE SPACES.
+               05 FILLER          PIC X     VALUE SPACE.
+               05 ws-log-message  PIC X(80) VALUE SPACES.
+               05 FILLER          PIC X(3)  VALUE SPACES.
+
+       LINKAGE SECTION.
+      *> the name of the program reporting the failure
+       01 lk-program-name  PIC X(30).
+      *> a short description of what went wrong
+       01 lk-error-message PIC X(80).
+
+       PROCEDURE DIVISION USING lk-program-name lk-error-message.
+       prog.
+           ACCEPT ws-log-date FROM DATE YYYYMMDD.
+           ACCEPT ws-log-time FROM TIME.
+           MOVE lk-program-name  TO ws-log-program.
+           MOVE lk-error-message TO ws-log-message.
+
+      *>   ERROR.LOG may not exist yet the first time any program
+      *>   fails; OPEN EXTEND on a missing file fails, so create it
+      *>   empty first and then reopen for append, the same pattern
+      *>   projects-io.cbl uses for the PROJECTS master file
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ws-log-file-status NOT = "00"
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF.
+
+           MOVE ws-log-line TO ERROR-LOG-RECORD.
+           WRITE ERROR-LOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
+           EXIT PROGRAM.
+
+           END PROGRAM log-error.
