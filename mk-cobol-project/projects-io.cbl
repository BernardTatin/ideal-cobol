@@ -0,0 +1,212 @@
+      *> -------------------------------------------
+      *> projects-io.cbl
+      *> single gateway onto the PROJECTS master file.
+      *> callers never open PROJECTS themselves; they go
+      *> through here so the file's organization can change
+      *> without every caller having to change with it -- as it
+      *> already has once, from line sequential to indexed, keyed
+      *> on project name so FIND and the duplicate check on ADD are
+      *> direct reads instead of a top-to-bottom scan.
+      *> -------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projects-io.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> DYNAMIC so the BROWSE/NEXT operations below can step through
+      *> every record in key order for reports, on top of the keyed
+      *> random access FIND/ADD/RETIRE already use
+           SELECT PROJECTS-FILE
+               ASSIGN TO "PROJECTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROJ-NAME
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROJECTS-FILE.
+       COPY "projects-rec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS        PIC XX.
+           88 WS-FILE-STATUS-OK      VALUE "00".
+           88 WS-FILE-STATUS-NOFILE  VALUE "35".
+       01 WS-FOUND-FLAG         PIC X VALUE "N".
+       01 WS-BROWSE-EOF         PIC X VALUE "N".
+
+       LINKAGE SECTION.
+      *> "ADD" writes LK-PROJECT-RECORD, "FIND" looks LK-PROJECT-RECORD
+      *> up by PROJ-NAME and fills in the rest of the fields, "RETIRE"
+      *> flips an existing record's PROJ-STATUS to RETIRED. "BROWSE"/
+      *> "NEXT"/"BREND" step through every record in key order, for
+      *> reports that need the whole file rather than one name.
+       01 LK-OP-CODE            PIC X(6).
+       01 LK-PROJECT-RECORD.
+           05 LK-PROJ-NAME          PIC X(48).
+           05 LK-PROJ-OWNER         PIC X(30).
+           05 LK-PROJ-CREATE-DATE   PIC X(8).
+           05 LK-PROJ-CREATE-TIME   PIC X(8).
+           05 LK-PROJ-TEMPLATE      PIC X(12).
+           05 LK-PROJ-STATUS        PIC X(10).
+      *> 00 = ok, 05 = duplicate on ADD, 10 = not found on FIND,
+      *> 90 = unknown operation
+       01 LK-STATUS             PIC 99.
+
+       PROCEDURE DIVISION USING LK-OP-CODE LK-PROJECT-RECORD LK-STATUS.
+       PROJECTS-IO-MAIN.
+           MOVE 0 TO LK-STATUS.
+           EVALUATE LK-OP-CODE
+               WHEN "ADD"
+                   PERFORM DO-ADD
+               WHEN "FORCE"
+                   PERFORM DO-FORCE-ADD
+               WHEN "FIND"
+                   PERFORM DO-FIND
+               WHEN "RETIRE"
+                   PERFORM DO-RETIRE
+               WHEN "BROWSE"
+                   PERFORM DO-BROWSE-START
+               WHEN "NEXT"
+                   PERFORM DO-BROWSE-NEXT
+               WHEN "BREND"
+                   PERFORM DO-BROWSE-END
+               WHEN OTHER
+                   MOVE 90 TO LK-STATUS
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+       DO-ADD SECTION.
+      *> refuse a second record for a name that already exists
+           PERFORM OPEN-FOR-UPDATE.
+           PERFORM LOOKUP-BY-KEY.
+           IF WS-FOUND-FLAG = "Y"
+               MOVE 05 TO LK-STATUS
+           ELSE
+               MOVE LK-PROJ-NAME        TO PROJ-NAME
+               MOVE LK-PROJ-OWNER       TO PROJ-OWNER
+               MOVE LK-PROJ-CREATE-DATE TO PROJ-CREATE-DATE
+               MOVE LK-PROJ-CREATE-TIME TO PROJ-CREATE-TIME
+               MOVE LK-PROJ-TEMPLATE    TO PROJ-TEMPLATE
+               MOVE LK-PROJ-STATUS      TO PROJ-STATUS
+               WRITE PROJECT-RECORD
+                   INVALID KEY MOVE 05 TO LK-STATUS
+               END-WRITE
+           END-IF.
+           CLOSE PROJECTS-FILE.
+
+      *> same as ADD but skips the duplicate check -- used when the
+      *> caller has already confirmed the override (e.g. --force);
+      *> an indexed file can't WRITE over an existing key, so an
+      *> override has to REWRITE instead
+       DO-FORCE-ADD SECTION.
+           PERFORM OPEN-FOR-UPDATE.
+           PERFORM LOOKUP-BY-KEY.
+           MOVE LK-PROJ-NAME        TO PROJ-NAME.
+           MOVE LK-PROJ-OWNER       TO PROJ-OWNER.
+           MOVE LK-PROJ-CREATE-DATE TO PROJ-CREATE-DATE.
+           MOVE LK-PROJ-CREATE-TIME TO PROJ-CREATE-TIME.
+           MOVE LK-PROJ-TEMPLATE    TO PROJ-TEMPLATE.
+           MOVE LK-PROJ-STATUS      TO PROJ-STATUS.
+           IF WS-FOUND-FLAG = "Y"
+               REWRITE PROJECT-RECORD
+           ELSE
+               WRITE PROJECT-RECORD
+           END-IF.
+           CLOSE PROJECTS-FILE.
+
+       DO-FIND SECTION.
+           OPEN INPUT PROJECTS-FILE.
+           IF WS-FILE-STATUS-OK
+               PERFORM LOOKUP-BY-KEY
+               IF WS-FOUND-FLAG = "Y"
+                   MOVE PROJ-OWNER       TO LK-PROJ-OWNER
+                   MOVE PROJ-CREATE-DATE TO LK-PROJ-CREATE-DATE
+                   MOVE PROJ-CREATE-TIME TO LK-PROJ-CREATE-TIME
+                   MOVE PROJ-TEMPLATE    TO LK-PROJ-TEMPLATE
+                   MOVE PROJ-STATUS      TO LK-PROJ-STATUS
+               ELSE
+                   MOVE 10 TO LK-STATUS
+               END-IF
+               CLOSE PROJECTS-FILE
+           ELSE
+               MOVE 10 TO LK-STATUS
+           END-IF.
+
+      *> flip an existing record's status to RETIRED; used by
+      *> retire-project once the files themselves are archived
+       DO-RETIRE SECTION.
+           PERFORM OPEN-FOR-UPDATE.
+           PERFORM LOOKUP-BY-KEY.
+           IF WS-FOUND-FLAG = "Y"
+               MOVE "RETIRED" TO PROJ-STATUS
+               REWRITE PROJECT-RECORD
+           ELSE
+               MOVE 10 TO LK-STATUS
+           END-IF.
+           CLOSE PROJECTS-FILE.
+
+      *> open PROJECTS for a top-to-bottom report scan; a PROJECTS
+      *> file that doesn't exist yet just means an empty result, not
+      *> an error, so the very first report run against a fresh shop
+      *> comes back clean rather than failing
+       DO-BROWSE-START SECTION.
+           MOVE "N" TO WS-BROWSE-EOF.
+           OPEN INPUT PROJECTS-FILE.
+           IF WS-FILE-STATUS-NOFILE
+               MOVE "Y" TO WS-BROWSE-EOF
+           END-IF.
+
+      *> hand back the next record in key order; LK-STATUS 10 means
+      *> the scan is exhausted, same "not found" code FIND already
+      *> uses for "nothing more here"
+       DO-BROWSE-NEXT SECTION.
+           IF WS-BROWSE-EOF = "Y"
+               MOVE 10 TO LK-STATUS
+           ELSE
+               READ PROJECTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BROWSE-EOF
+                       MOVE 10 TO LK-STATUS
+                       CLOSE PROJECTS-FILE
+                   NOT AT END
+                       MOVE PROJ-NAME        TO LK-PROJ-NAME
+                       MOVE PROJ-OWNER       TO LK-PROJ-OWNER
+                       MOVE PROJ-CREATE-DATE TO LK-PROJ-CREATE-DATE
+                       MOVE PROJ-CREATE-TIME TO LK-PROJ-CREATE-TIME
+                       MOVE PROJ-TEMPLATE    TO LK-PROJ-TEMPLATE
+                       MOVE PROJ-STATUS      TO LK-PROJ-STATUS
+               END-READ
+           END-IF.
+
+      *> let a caller stop early (e.g. it only wanted the first match)
+      *> without leaving PROJECTS open for the rest of the run
+       DO-BROWSE-END SECTION.
+           IF WS-BROWSE-EOF NOT = "Y"
+               CLOSE PROJECTS-FILE
+           END-IF.
+           MOVE "Y" TO WS-BROWSE-EOF.
+
+      *> OPEN I-O fails on a file that doesn't exist yet, so the
+      *> first project ever logged needs PROJECTS created first
+       OPEN-FOR-UPDATE SECTION.
+           OPEN I-O PROJECTS-FILE.
+           IF WS-FILE-STATUS-NOFILE
+               OPEN OUTPUT PROJECTS-FILE
+               CLOSE PROJECTS-FILE
+               OPEN I-O PROJECTS-FILE
+           END-IF.
+
+      *> direct keyed read used by both ADD-family operations and FIND
+       LOOKUP-BY-KEY SECTION.
+           MOVE "N" TO WS-FOUND-FLAG.
+           MOVE LK-PROJ-NAME TO PROJ-NAME.
+           READ PROJECTS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-READ.
+
+       END PROGRAM projects-io.
