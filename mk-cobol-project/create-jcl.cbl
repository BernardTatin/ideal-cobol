@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. create-jcl IS INITIAL.
+
+      *>   optional companion to create-makefile: some modules
+      *>   eventually need to run under z/OS-style batch, and until
+      *>   now that JCL was written by hand from scratch every time.
+      *>   Invoked from cobol-project-maker only when --jcl is given,
+      *>   since most scaffolded projects never leave GnuCOBOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE
+               ASSIGN TO DYNAMIC ws-out-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01 OUT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Constants
+       78 ALL-LINES-TABLE-SIZE VALUE 8.
+       78 THE-STRINGLEN VALUE 80.
+
+       01 ws-out-path      PIC X(300).
+       01 ws-file-status   PIC XX.
+
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+       01 ws-log-program-name PIC X(30) VALUE "create-jcl".
+       01 ws-log-error-msg    PIC X(80).
+
+      *>   trim-string's LINKAGE is declared wide enough for every
+      *>   caller's lines, 80 bytes here -- this tells it to touch
+      *>   only as much of one-line(i)/OUT-REC as this program's own
+      *>   80-byte card images really are
+       01 ws-trim-len         PIC 9(04) VALUE THE-STRINGLEN.
+
+      *>   a z/OS job name is 8 characters or fewer; a scaffolded
+      *>   project name can be longer, so the job card gets a
+      *>   truncated, uppercased stand-in while the EXEC PGM= and
+      *>   the step comment carry the real project name in full
+       01 ws-job-name      PIC X(8).
+       01 ws-pos           PIC 9(03).
+
+      *> All lines; the job card, the step comment, and the EXEC PGM=
+      *> line are built up at run time in PREP-VAR-LINES, the rest is
+      *> fixed boilerplate a developer fills their own LOADLIB/SYSIN
+      *> into before this ever goes near a real job class
+       01 all-template.
+           05 line-aa PIC X(THE-STRINGLEN) VALUE SPACES.
+           05 line-ab PIC X(THE-STRINGLEN) VALUE SPACES.
+           05 line-ac PIC X(THE-STRINGLEN) VALUE SPACES.
+           05 line-ad PIC X(THE-STRINGLEN) VALUE
+              "//STEPLIB  DD DSN=&SYSUID..COBOL.LOADLIB,DISP=SHR".
+           05 line-ae PIC X(THE-STRINGLEN) VALUE
+              "//SYSOUT   DD SYSOUT=*".
+           05 line-af PIC X(THE-STRINGLEN) VALUE
+              "//SYSIN    DD DUMMY".
+           05 line-ag PIC X(THE-STRINGLEN) VALUE "//*".
+           05 line-ah PIC X(THE-STRINGLEN) VALUE
+              "//* end of generated job".
+      *> Preceding lines mapped into an array
+       01 all-lines REDEFINES all-template.
+               05 one-line OCCURS ALL-LINES-TABLE-SIZE
+                  PIC X(THE-STRINGLEN).
+      *> line count
+       01 i PIC 999.
+
+       LINKAGE SECTION.
+      *> project name, the first argument on the command line
+       01 project-name PIC X(256).
+      *> returned to the caller: 0 = JCL written, 1 = failed
+       01 call-status PIC 99.
+
+       PROCEDURE DIVISION USING project-name call-status.
+       prog.
+           MOVE 0 TO call-status.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(project-name))(1:8)
+             TO ws-job-name.
+           PERFORM PREP-VAR-LINES THRU PREP-VAR-LINES-EXIT.
+           IF call-status NOT = 0
+               EXIT PROGRAM
+           END-IF.
+
+           STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             ".jcl" DELIMITED BY SIZE
+             INTO ws-out-path
+           END-STRING.
+           OPEN OUTPUT OUT-FILE.
+           IF ws-file-status NOT = "00"
+               GO TO 900-TERMINATE
+           END-IF.
+
+      *>   one canonical trim subprogram instead of each generator
+      *>   keeping its own trailing-trim logic
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > ALL-LINES-TABLE-SIZE
+               CALL "trim-string" USING one-line(i) "TRAI" OUT-REC
+                 ws-trim-len
+               END-CALL
+               WRITE OUT-REC
+           END-PERFORM.
+           CLOSE OUT-FILE.
+           EXIT PROGRAM.
+
+      *>   the three lines that carry the project name -- job card,
+      *>   step comment, and the EXEC PGM= line -- each need a literal
+      *>   prefix and suffix around the name, so they are built with
+      *>   STRING/POINTER instead of the fixed generators' colon-
+      *>   delimited var-line substitution
+       PREP-VAR-LINES.
+           MOVE 1 TO ws-pos.
+           STRING "//" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-job-name) DELIMITED BY SIZE
+             "  JOB (ACCT),'COBOL-PROJECT-MAKER',CLASS=A,MSGCLASS=X"
+               DELIMITED BY SIZE
+             INTO one-line(1)
+             WITH POINTER ws-pos
+           END-STRING.
+           MOVE 1 TO ws-pos.
+           STRING "//* generated starter JCL for " DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             INTO one-line(2)
+             WITH POINTER ws-pos
+             ON OVERFLOW GO TO PREP-VAR-LINES-OVERFLOW
+           END-STRING.
+      *>   the EXEC PGM= line uses the already-truncated ws-job-name,
+      *>   not the full project-name -- a z/OS PGM= value longer than
+      *>   8 characters is not a legal member name regardless of
+      *>   whether the STRING itself would have overflowed
+           MOVE 1 TO ws-pos.
+           STRING "//STEP1   EXEC PGM=" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-job-name) DELIMITED BY SIZE
+             INTO one-line(3)
+             WITH POINTER ws-pos
+           END-STRING.
+           GO TO PREP-VAR-LINES-EXIT.
+
+      *>   the step-comment line is the only one still built from the
+      *>   full, untruncated project-name, so it is the only one that
+      *>   can still overflow an 80-byte card image; report it instead
+      *>   of letting COBOL truncate the line silently
+       PREP-VAR-LINES-OVERFLOW.
+           MOVE 1 TO call-status.
+           DISPLAY "FATAL ERROR project name too long for JCL "
+             "comment line, exit"
+             UPON SYSERR
+           END-DISPLAY.
+           MOVE "FATAL ERROR project name too long for JCL comment"
+             TO ws-log-error-msg.
+           CALL "log-error" USING ws-log-program-name
+             ws-log-error-msg
+           END-CALL.
+
+       PREP-VAR-LINES-EXIT.
+           EXIT.
+
+      *> emergency exit -- report the failure to the caller instead of
+      *> stopping the whole run unit out from under it
+       900-TERMINATE SECTION.
+           DISPLAY "FATAL ERROR when writing JCL, exit"
+            UPON SYSERR
+           END-DISPLAY.
+           MOVE "FATAL ERROR when writing JCL" TO ws-log-error-msg.
+           CALL "log-error" USING ws-log-program-name
+             ws-log-error-msg
+           END-CALL.
+           MOVE 1 TO call-status.
+           EXIT PROGRAM.
+
+           END PROGRAM create-jcl.
