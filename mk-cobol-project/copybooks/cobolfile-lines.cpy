@@ -0,0 +1,112 @@
+      *> -------------------------------------------
+      *> cobolfile-lines.cpy
+      *> the one authoritative copy of the three source-file template
+      *> skeletons (BATCH/SUBPROGRAM/ONLINE) create-cobolfile writes
+      *> out. This used to also be hand-kept in create_cobolfile.cbl,
+      *> and the two copies had already drifted (different trim
+      *> subprogram, no template selector at all) before that
+      *> duplicate was retired in favor of this copybook.
+      *> -------------------------------------------
+      *> Constants
+       78 ALL-LINES-TABLE-SIZE VALUE 6.
+       78 ALL-LINES-TABLE-SIZE-SUB VALUE 8.
+       78 ALL-LINES-TABLE-SIZE-ONL VALUE 7.
+       78 VAR-LINES-TABLE-SIZE VALUE 2.
+       78 THE-STRINGLEN VALUE 92.
+
+      *> Variable lines -- batch template (no PROCEDURE DIVISION USING)
+       01 var-template.
+           02 idx-tit PIC 99 VALUE 2.
+           02 line-tit PIC X(THE-STRINGLEN) VALUE "         " &
+              "PROGRAM-ID. :".
+           02 idx-app PIC 99 VALUE 6.
+           02 line-app PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM :".
+       01 var-lines REDEFINES var-template.
+           02 arr-line OCCURS VAR-LINES-TABLE-SIZE.
+             05 idx PIC 99.
+             05 var-line PIC X(THE-STRINGLEN).
+
+      *> Variable lines -- subprogram template (PROCEDURE DIVISION USING)
+       01 var-template-sub.
+           02 idx-tit-sub PIC 99 VALUE 2.
+           02 line-tit-sub PIC X(THE-STRINGLEN) VALUE "         " &
+              "PROGRAM-ID. :".
+           02 idx-app-sub PIC 99 VALUE 8.
+           02 line-app-sub PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM :".
+       01 var-lines-sub REDEFINES var-template-sub.
+           02 arr-line-sub OCCURS VAR-LINES-TABLE-SIZE.
+             05 idx-s PIC 99.
+             05 var-line-s PIC X(THE-STRINGLEN).
+
+      *> Variable lines -- online template (SCREEN SECTION)
+       01 var-template-onl.
+           02 idx-tit-onl PIC 99 VALUE 2.
+           02 line-tit-onl PIC X(THE-STRINGLEN) VALUE "         " &
+              "PROGRAM-ID. :".
+           02 idx-app-onl PIC 99 VALUE 7.
+           02 line-app-onl PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM :".
+       01 var-lines-onl REDEFINES var-template-onl.
+           02 arr-line-onl OCCURS VAR-LINES-TABLE-SIZE.
+             05 idx-o PIC 99.
+             05 var-line-o PIC X(THE-STRINGLEN).
+
+      *> All lines -- batch template
+       01 all-template.
+           05 line-aa PIC X(THE-STRINGLEN) VALUE "       " &
+              "IDENTIFICATION DIVISION.".
+           05 line-ab PIC X(THE-STRINGLEN) VALUE "#x".
+           05 line-ac PIC X(THE-STRINGLEN) VALUE "       " &
+              "DATA DIVISION.".
+           05 line-ad PIC X(THE-STRINGLEN) VALUE "       " &
+              "WORKING-STORAGE SECTION.".
+           05 line-ae PIC X(THE-STRINGLEN) VALUE "       " &
+              "PROCEDURE DIVISION.".
+           05 line-00 PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM.".
+      *> Preceding lines mapped into an array
+       01 all-lines REDEFINES all-template.
+               05 one-line OCCURS ALL-LINES-TABLE-SIZE
+                  PIC X(THE-STRINGLEN).
+
+      *> All lines -- subprogram template
+       01 all-template-sub.
+           05 line-sa PIC X(THE-STRINGLEN) VALUE "       " &
+              "IDENTIFICATION DIVISION.".
+           05 line-sb PIC X(THE-STRINGLEN) VALUE "#x".
+           05 line-sc PIC X(THE-STRINGLEN) VALUE "       " &
+              "DATA DIVISION.".
+           05 line-sd PIC X(THE-STRINGLEN) VALUE "       " &
+              "WORKING-STORAGE SECTION.".
+           05 line-se PIC X(THE-STRINGLEN) VALUE "       " &
+              "LINKAGE SECTION.".
+           05 line-sf PIC X(THE-STRINGLEN) VALUE "       " &
+              "01 LK-PARM PIC X(1).".
+           05 line-sg PIC X(THE-STRINGLEN) VALUE "       " &
+              "PROCEDURE DIVISION USING LK-PARM.".
+           05 line-s0 PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM.".
+       01 all-lines-sub REDEFINES all-template-sub.
+               05 one-line-sub OCCURS ALL-LINES-TABLE-SIZE-SUB
+                  PIC X(THE-STRINGLEN).
+
+      *> All lines -- online template
+       01 all-template-onl.
+           05 line-oa PIC X(THE-STRINGLEN) VALUE "       " &
+              "IDENTIFICATION DIVISION.".
+           05 line-ob PIC X(THE-STRINGLEN) VALUE "#x".
+           05 line-oc PIC X(THE-STRINGLEN) VALUE "       " &
+              "DATA DIVISION.".
+           05 line-od PIC X(THE-STRINGLEN) VALUE "       " &
+              "WORKING-STORAGE SECTION.".
+           05 line-oe PIC X(THE-STRINGLEN) VALUE "       " &
+              "SCREEN SECTION.".
+           05 line-of PIC X(THE-STRINGLEN) VALUE "       " &
+              "PROCEDURE DIVISION.".
+           05 line-o0 PIC X(THE-STRINGLEN) VALUE "       " &
+              "END PROGRAM.".
+       01 all-lines-onl REDEFINES all-template-onl.
+               05 one-line-onl OCCURS ALL-LINES-TABLE-SIZE-ONL
+                  PIC X(THE-STRINGLEN).
