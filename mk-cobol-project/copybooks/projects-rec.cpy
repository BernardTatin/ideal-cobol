@@ -0,0 +1,12 @@
+      *> -------------------------------------------
+      *> projects-rec.cpy
+      *> record layout for the shop-wide PROJECTS
+      *> master file (one row per generated project)
+      *> -------------------------------------------
+       01 PROJECT-RECORD.
+           05 PROJ-NAME            PIC X(48).
+           05 PROJ-OWNER           PIC X(30).
+           05 PROJ-CREATE-DATE     PIC X(8).
+           05 PROJ-CREATE-TIME     PIC X(8).
+           05 PROJ-TEMPLATE        PIC X(12).
+           05 PROJ-STATUS          PIC X(10).
