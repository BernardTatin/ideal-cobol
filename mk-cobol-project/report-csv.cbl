@@ -0,0 +1,119 @@
+      *> -------------------------------------------
+      *> report-csv.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> dumps the PROJECTS master file as a comma-delimited extract
+      *> (name, owner, date, template, status) for dropping straight
+      *> into the capacity-planning spreadsheet, instead of retyping
+      *> it by hand from generated Makefiles.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "report-csv".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE
+               ASSIGN TO DYNAMIC ws-out-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-csv-file-status.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  CSV-FILE.
+         01 CSV-RECORD PIC X(120).
+
+         WORKING-STORAGE SECTION.
+           01 ws-out-path       PIC X(300) VALUE "PROJECTS.csv".
+           01 ws-csv-file-status PIC XX.
+
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "report-csv".
+           01 ws-log-error-msg    PIC X(80).
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+           01 ws-row-count          PIC 9(5) VALUE 0.
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-WRITE-CSV.
+           perform 900-TERMINATE.
+
+      *>   an optional first argument overrides the output file name
+       001-INIT SECTION.
+           ACCEPT ws-out-path FROM COMMAND-LINE
+           END-ACCEPT.
+           IF ws-out-path = SPACES
+               MOVE "PROJECTS.csv" TO ws-out-path
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           IF ws-csv-file-status NOT = "00"
+               DISPLAY "report-csv: could not open '"
+                 FUNCTION TRIM(ws-out-path) "' for output"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+           MOVE "name,owner,date,template,status" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+      *>   walk every PROJECTS record via the shared browse operations
+      *>   and write one CSV line per project
+       100-WRITE-CSV SECTION.
+           MOVE "BROWSE" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           MOVE "NEXT" TO ws-projects-io-op.
+      *>   priming call -- BROWSE only opens the file, it does not hand
+      *>   back a record, so the first row has to be fetched before the
+      *>   loop can test whether there is anything to write at all
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           PERFORM UNTIL ws-projects-io-status NOT = 0
+               STRING FUNCTION TRIM(ws-proj-name) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(ws-proj-owner) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 ws-proj-create-date DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(ws-proj-template) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(ws-proj-status) DELIMITED BY SIZE
+                 INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+               ADD 1 TO ws-row-count
+               CALL "projects-io" USING ws-projects-io-op
+                   ws-projects-record ws-projects-io-status
+               END-CALL
+           END-PERFORM.
+           CLOSE CSV-FILE.
+           DISPLAY "report-csv: wrote " ws-row-count " project(s) to "
+             FUNCTION TRIM(ws-out-path)
+           END-DISPLAY.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "CSV export failed, see SYSERR" TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "report-csv".
