@@ -0,0 +1,276 @@
+      *> -------------------------------------------
+      *> projects-menu.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> interactive, screen-driven maintenance menu onto the PROJECTS
+      *> master file: page through it ten at a time, drill into a row
+      *> for the full record, or retire it on the spot, instead of
+      *> chaining project-inquiry/retire-project by hand one name at a
+      *> time.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "projects-menu".
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+             CRT STATUS IS ws-crt-status.
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "projects-menu".
+           01 ws-log-error-msg    PIC X(80).
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+           01 ws-crt-status         PIC 9(4).
+
+      *>   one page is ten rows -- more than that and a maintenance
+      *>   clerk would rather scroll than squint
+           78 ws-page-size VALUE 10.
+           01 ws-page-count    PIC 99 VALUE 0.
+           01 ws-page-idx      PIC 99.
+           01 ws-page-table.
+               05 ws-page-entry OCCURS 10 TIMES.
+                   10 ws-page-name      PIC X(48).
+                   10 ws-page-owner     PIC X(30).
+                   10 ws-page-status    PIC X(10).
+           01 ws-more-flag      PIC X VALUE "Y".
+
+           01 ws-command        PIC X(10).
+           01 ws-command-upper   PIC X(10).
+           01 ws-pick            PIC 99.
+           01 ws-quit-flag       PIC X VALUE "N".
+           01 ws-confirm         PIC X(1).
+           01 ws-message         PIC X(60) VALUE SPACES.
+
+           01 ws-archive-dir     PIC X(300) VALUE SPACES.
+           01 ws-archive-status  PIC 99.
+
+      *>   set the first time anything fails during the session, so the
+      *>   mainline can raise RETURN-CODE for the 900-TERMINATE log-error
+      *>   gate even though the menu loop itself recovers and keeps going
+           01 ws-session-error-flag PIC X VALUE "N".
+
+       SCREEN SECTION.
+       01 SC-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "PROJECTS maintenance menu".
+           05 LINE 2 COLUMN 1 VALUE
+             "---- ------------------------------ ----------" &
+             " ----------".
+           05 LINE 3 COLUMN 1 VALUE
+             "No.  Project                        Owner" &
+             "              Status".
+           05 LINE 4  COLUMN 1 PIC 99 FROM 1.
+           05 LINE 4  COLUMN 6  PIC X(30) FROM ws-page-name(1).
+           05 LINE 4  COLUMN 37 PIC X(18) FROM ws-page-owner(1).
+           05 LINE 4  COLUMN 56 PIC X(10) FROM ws-page-status(1).
+           05 LINE 5  COLUMN 1 PIC 99 FROM 2.
+           05 LINE 5  COLUMN 6  PIC X(30) FROM ws-page-name(2).
+           05 LINE 5  COLUMN 37 PIC X(18) FROM ws-page-owner(2).
+           05 LINE 5  COLUMN 56 PIC X(10) FROM ws-page-status(2).
+           05 LINE 6  COLUMN 1 PIC 99 FROM 3.
+           05 LINE 6  COLUMN 6  PIC X(30) FROM ws-page-name(3).
+           05 LINE 6  COLUMN 37 PIC X(18) FROM ws-page-owner(3).
+           05 LINE 6  COLUMN 56 PIC X(10) FROM ws-page-status(3).
+           05 LINE 7  COLUMN 1 PIC 99 FROM 4.
+           05 LINE 7  COLUMN 6  PIC X(30) FROM ws-page-name(4).
+           05 LINE 7  COLUMN 37 PIC X(18) FROM ws-page-owner(4).
+           05 LINE 7  COLUMN 56 PIC X(10) FROM ws-page-status(4).
+           05 LINE 8  COLUMN 1 PIC 99 FROM 5.
+           05 LINE 8  COLUMN 6  PIC X(30) FROM ws-page-name(5).
+           05 LINE 8  COLUMN 37 PIC X(18) FROM ws-page-owner(5).
+           05 LINE 8  COLUMN 56 PIC X(10) FROM ws-page-status(5).
+           05 LINE 9  COLUMN 1 PIC 99 FROM 6.
+           05 LINE 9  COLUMN 6  PIC X(30) FROM ws-page-name(6).
+           05 LINE 9  COLUMN 37 PIC X(18) FROM ws-page-owner(6).
+           05 LINE 9  COLUMN 56 PIC X(10) FROM ws-page-status(6).
+           05 LINE 10 COLUMN 1 PIC 99 FROM 7.
+           05 LINE 10 COLUMN 6  PIC X(30) FROM ws-page-name(7).
+           05 LINE 10 COLUMN 37 PIC X(18) FROM ws-page-owner(7).
+           05 LINE 10 COLUMN 56 PIC X(10) FROM ws-page-status(7).
+           05 LINE 11 COLUMN 1 PIC 99 FROM 8.
+           05 LINE 11 COLUMN 6  PIC X(30) FROM ws-page-name(8).
+           05 LINE 11 COLUMN 37 PIC X(18) FROM ws-page-owner(8).
+           05 LINE 11 COLUMN 56 PIC X(10) FROM ws-page-status(8).
+           05 LINE 12 COLUMN 1 PIC 99 FROM 9.
+           05 LINE 12 COLUMN 6  PIC X(30) FROM ws-page-name(9).
+           05 LINE 12 COLUMN 37 PIC X(18) FROM ws-page-owner(9).
+           05 LINE 12 COLUMN 56 PIC X(10) FROM ws-page-status(9).
+           05 LINE 13 COLUMN 1 PIC 99 FROM 10.
+           05 LINE 13 COLUMN 6  PIC X(30) FROM ws-page-name(10).
+           05 LINE 13 COLUMN 37 PIC X(18) FROM ws-page-owner(10).
+           05 LINE 13 COLUMN 56 PIC X(10) FROM ws-page-status(10).
+           05 LINE 15 COLUMN 1 VALUE
+             "Enter a row number to drill in, N for next page, or" &
+             " Q to quit:".
+           05 LINE 15 COLUMN 66 PIC X(10) TO ws-command.
+           05 LINE 17 COLUMN 1 PIC X(60) FROM ws-message.
+
+       01 SC-DETAIL-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Project detail".
+           05 LINE 3 COLUMN 1 VALUE "Name       : ".
+           05 LINE 3 COLUMN 14 PIC X(48) FROM ws-proj-name.
+           05 LINE 4 COLUMN 1 VALUE "Owner      : ".
+           05 LINE 4 COLUMN 14 PIC X(30) FROM ws-proj-owner.
+           05 LINE 5 COLUMN 1 VALUE "Created    : ".
+           05 LINE 5 COLUMN 14 PIC X(8)  FROM ws-proj-create-date.
+           05 LINE 5 COLUMN 23 PIC X(8)  FROM ws-proj-create-time.
+           05 LINE 6 COLUMN 1 VALUE "Template   : ".
+           05 LINE 6 COLUMN 14 PIC X(12) FROM ws-proj-template.
+           05 LINE 7 COLUMN 1 VALUE "Status     : ".
+           05 LINE 7 COLUMN 14 PIC X(10) FROM ws-proj-status.
+           05 LINE 9 COLUMN 1 VALUE
+             "R to retire this project, anything else to go back: ".
+           05 LINE 9 COLUMN 56 PIC X(1) TO ws-confirm.
+
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           perform 100-LOAD-PAGE.
+           perform 200-MENU-LOOP UNTIL ws-quit-flag = "Y".
+           IF ws-session-error-flag = "Y"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+           MOVE "BROWSE" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+
+      *>   refill the ten-row page table from wherever the BROWSE scan
+      *>   currently stands; running out partway through just leaves
+      *>   the remaining rows blank rather than erroring
+       100-LOAD-PAGE SECTION.
+           MOVE SPACES TO ws-page-table.
+           MOVE 0 TO ws-page-count.
+           MOVE "NEXT" TO ws-projects-io-op.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           PERFORM VARYING ws-page-idx FROM 1 BY 1
+               UNTIL ws-page-idx > ws-page-size
+               OR ws-projects-io-status NOT = 0
+               MOVE ws-proj-name   TO ws-page-name(ws-page-idx)
+               MOVE ws-proj-owner  TO ws-page-owner(ws-page-idx)
+               MOVE ws-proj-status TO ws-page-status(ws-page-idx)
+               ADD 1 TO ws-page-count
+               CALL "projects-io" USING ws-projects-io-op
+                   ws-projects-record ws-projects-io-status
+               END-CALL
+           END-PERFORM.
+           IF ws-projects-io-status NOT = 0
+               MOVE "N" TO ws-more-flag
+           ELSE
+               MOVE "Y" TO ws-more-flag
+           END-IF.
+
+      *>   show the current page, read the clerk's command, and act on
+      *>   it; QUIT-FLAG ends the PERFORM UNTIL back in the mainline
+       200-MENU-LOOP SECTION.
+           DISPLAY SC-MENU-SCREEN.
+           ACCEPT SC-MENU-SCREEN.
+           MOVE SPACES TO ws-message.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-command))
+             TO ws-command-upper.
+           EVALUATE ws-command-upper
+               WHEN "Q"
+                   MOVE "Y" TO ws-quit-flag
+               WHEN "N"
+                   IF ws-more-flag = "Y"
+                       PERFORM 100-LOAD-PAGE
+                   ELSE
+                       MOVE "no more projects -- this is the last page"
+                         TO ws-message
+                   END-IF
+               WHEN OTHER
+                   IF ws-command-upper IS NUMERIC
+                       MOVE ws-command-upper TO ws-pick
+                       IF ws-pick > 0 AND ws-pick <= ws-page-count
+                           PERFORM 300-DRILL-IN
+                       ELSE
+                           MOVE "no such row on this page" TO ws-message
+                       END-IF
+                   ELSE
+                       MOVE "enter a row number, N, or Q" TO ws-message
+                   END-IF
+           END-EVALUATE.
+
+      *>   look the picked row up for real (the page table only keeps
+      *>   name/owner/status, not the full record) and show it full
+      *>   screen, offering an immediate retire
+       300-DRILL-IN SECTION.
+           MOVE "FIND" TO ws-projects-io-op.
+           MOVE ws-page-name(ws-pick) TO ws-proj-name.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           IF ws-projects-io-status NOT = 0
+               MOVE "that project is gone -- refresh the page" TO
+                 ws-message
+           ELSE
+               MOVE SPACES TO ws-confirm
+               DISPLAY SC-DETAIL-SCREEN
+               ACCEPT SC-DETAIL-SCREEN
+               IF FUNCTION UPPER-CASE(ws-confirm) = "R"
+                   PERFORM 400-RETIRE-PICKED
+               END-IF
+           END-IF.
+
+      *>   only an ACTIVE project can be retired from here -- same rule
+      *>   retire-project.cbl enforces on the command line. Archiving
+      *>   goes through the same archive-project subprogram that tool
+      *>   uses, so a project retired from the menu ends up in exactly
+      *>   the same state as one retired from the command line
+       400-RETIRE-PICKED SECTION.
+           IF FUNCTION TRIM(ws-proj-status) NOT = "ACTIVE"
+               MOVE "already retired -- nothing to do" TO ws-message
+           ELSE
+               CALL "archive-project" USING ws-proj-name
+                   ws-archive-dir ws-archive-status
+               END-CALL
+               IF ws-archive-status NOT = 0
+                   MOVE "archive failed -- project left ACTIVE" TO
+                     ws-message
+                   MOVE "Y" TO ws-session-error-flag
+               ELSE
+                   MOVE "RETIRE" TO ws-projects-io-op
+                   CALL "projects-io" USING ws-projects-io-op
+                       ws-projects-record ws-projects-io-status
+                   END-CALL
+                   IF ws-projects-io-status = 0
+                       MOVE "RETIRED" TO ws-page-status(ws-pick)
+                       MOVE "project retired and archived" TO
+                         ws-message
+                   ELSE
+                       MOVE "retire failed -- see projects-io status"
+                         TO ws-message
+                       MOVE "Y" TO ws-session-error-flag
+                   END-IF
+               END-IF
+           END-IF.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "interactive session ended with errors"
+                 TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "projects-menu".
