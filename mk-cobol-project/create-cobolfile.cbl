@@ -1,69 +1,150 @@
        IDENTIFICATION DIVISION.
-         PROGRAM-ID. create-cobolfile.
+         PROGRAM-ID. create-cobolfile IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE
+               ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01 OUT-REC PIC X(92).
+
          WORKING-STORAGE SECTION.
-      *> Constants
-       78 ALL-LINES-TABLE-SIZE VALUE 6.
-       78 VAR-LINES-TABLE-SIZE VALUE 2.
-       78 THE-STRINGLEN VALUE 92.
-
-      *> Variable lines
-       01 var-template.
-           02 idx-tit PIC 99 VALUE 2.
-           02 line-tit PIC X(THE-STRINGLEN) VALUE "         " &
-              "PROGRAM-ID. :".
-           02 idx-app PIC 99 VALUE 6.
-           02 line-app PIC X(THE-STRINGLEN) VALUE "       " &
-              "END PROGRAM :".
-       01 var-lines REDEFINES var-template.
-           02 arr-line OCCURS VAR-LINES-TABLE-SIZE.
-             05 idx PIC 99.
-             05 var-line PIC X(THE-STRINGLEN).
-
-      *> All lines
-       01 all-template.
-           05 line-aa PIC X(THE-STRINGLEN) VALUE "       " &
-              "IDENTIFICATION DIVISION.".
-           05 line-ab PIC X(THE-STRINGLEN) VALUE "#x".
-           05 line-ac PIC X(THE-STRINGLEN) VALUE "       " &
-              "DATA DIVISION.".
-           05 line-ad PIC X(THE-STRINGLEN) VALUE "       " &
-              "WORKING-STORAGE SECTION.".
-           05 line-ae PIC X(THE-STRINGLEN) VALUE "       " &
-              "PROCEDURE DIVISION.".
-           05 line-00 PIC X(THE-STRINGLEN) VALUE "       " &
-              "END PROGRAM.".
-      *> Preceding lines mapped into an array
-       01 all-lines REDEFINES all-template.
-               05 one-line OCCURS ALL-LINES-TABLE-SIZE
-                  PIC X(THE-STRINGLEN).
+       01 WS-OUT-PATH      PIC X(300).
+       01 WS-FILE-STATUS   PIC XX.
+
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+       01 WS-LOG-PROGRAM-NAME PIC X(30) VALUE "create-cobolfile".
+       01 WS-LOG-ERROR-MSG    PIC X(80).
+
+      *> the three template skeletons (batch/subprogram/online) live
+      *> in one shared copybook now, so there is exactly one copy to
+      *> keep in sync instead of two that can silently drift apart
+           COPY "cobolfile-lines.cpy".
+
+      *>   how many bytes of one-line(i)/OUT-REC trim-string should
+      *>   actually touch -- THE-STRINGLEN comes from the copybook
+      *>   just brought in above
+       01 WS-TRIM-LEN         PIC 9(04) VALUE THE-STRINGLEN.
+
       *> line count
        01 i PIC 999.
        01 itmp PIC 999.
        LINKAGE SECTION.
       *> project name, the first argument on the command line
            01 project-name PIC X(256).
-       PROCEDURE DIVISION USING project-name.
+      *> template selector: BATCH (default), ONLINE, or SUBPROGRAM
+           01 template-type PIC X(12).
+      *> returned to the caller: 0 = source file written, 1 = failed
+           01 call-status PIC 99.
+       PROCEDURE DIVISION USING project-name template-type call-status.
        prog.
+           MOVE 0 TO call-status.
+           STRING FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             FUNCTION TRIM(project-name) DELIMITED BY SIZE
+             ".cbl" DELIMITED BY SIZE
+             INTO WS-OUT-PATH
+           END-STRING.
+           OPEN OUTPUT OUT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               GO TO 900-TERMINATE
+           END-IF.
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(template-type))
+               WHEN "SUBPROGRAM"
+                   PERFORM WRITE-SUBPROGRAM-TEMPLATE
+               WHEN "ONLINE"
+                   PERFORM WRITE-ONLINE-TEMPLATE
+               WHEN OTHER
+                   PERFORM WRITE-BATCH-TEMPLATE
+           END-EVALUATE.
+
+           CLOSE OUT-FILE.
+           EXIT PROGRAM.
+
+      *> the original 6-line skeleton: no PROCEDURE DIVISION USING
+       WRITE-BATCH-TEMPLATE.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > VAR-LINES-TABLE-SIZE
              MOVE idx(i) TO itmp
              STRING var-line(i) DELIMITED BY ":"
                project-name DELIMITED BY SPACES
+               "." DELIMITED BY SIZE
                INTO one-line(itmp)
                ON OVERFLOW MOVE 'ERROR (STRING var-line)'
                   to one-line(itmp)
              END-STRING
            END-PERFORM.
 
+      *>   one canonical trim subprogram instead of each generator
+      *>   keeping its own trailing-trim logic
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > ALL-LINES-TABLE-SIZE
-               CALL "trimright-display" USING CONTENT one-line(i)
-               end-call
+               CALL "trim-string" USING one-line(i) "TRAI" OUT-REC
+                 WS-TRIM-LEN
+               END-CALL
+               WRITE OUT-REC
            END-PERFORM.
-           EXIT PROGRAM.
-      *> emergency exit
+
+      *> a callable-module skeleton with LINKAGE SECTION and USING
+       WRITE-SUBPROGRAM-TEMPLATE.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > VAR-LINES-TABLE-SIZE
+             MOVE idx-s(i) TO itmp
+             STRING var-line-s(i) DELIMITED BY ":"
+               project-name DELIMITED BY SPACES
+               "." DELIMITED BY SIZE
+               INTO one-line-sub(itmp)
+               ON OVERFLOW MOVE 'ERROR (STRING var-line)'
+                  to one-line-sub(itmp)
+             END-STRING
+           END-PERFORM.
+
+           PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > ALL-LINES-TABLE-SIZE-SUB
+               CALL "trim-string" USING one-line-sub(i) "TRAI" OUT-REC
+                 WS-TRIM-LEN
+               END-CALL
+               WRITE OUT-REC
+           END-PERFORM.
+
+      *> an online/screen skeleton carrying a SCREEN SECTION
+       WRITE-ONLINE-TEMPLATE.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > VAR-LINES-TABLE-SIZE
+             MOVE idx-o(i) TO itmp
+             STRING var-line-o(i) DELIMITED BY ":"
+               project-name DELIMITED BY SPACES
+               "." DELIMITED BY SIZE
+               INTO one-line-onl(itmp)
+               ON OVERFLOW MOVE 'ERROR (STRING var-line)'
+                  to one-line-onl(itmp)
+             END-STRING
+           END-PERFORM.
+
+           PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > ALL-LINES-TABLE-SIZE-ONL
+               CALL "trim-string" USING one-line-onl(i) "TRAI" OUT-REC
+                 WS-TRIM-LEN
+               END-CALL
+               WRITE OUT-REC
+           END-PERFORM.
+
+      *> emergency exit -- report the failure to the caller instead of
+      *> stopping the whole run unit out from under it
        900-TERMINATE SECTION.
            DISPLAY "FATAL ERROR when writing Cobol source file, exit"
             UPON SYSERR
-           STOP RUN.
+           END-DISPLAY.
+           MOVE "FATAL ERROR when writing Cobol source file"
+             TO WS-LOG-ERROR-MSG.
+           CALL "log-error" USING WS-LOG-PROGRAM-NAME
+             WS-LOG-ERROR-MSG
+           END-CALL.
+           MOVE 1 TO call-status.
+           EXIT PROGRAM.
 
        END PROGRAM create-cobolfile.
