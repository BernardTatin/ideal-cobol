@@ -0,0 +1,310 @@
+      *> -------------------------------------------
+      *> retire-project.cbl
+      *> >>SOURCE FORMAT IS FIXED
+      *> moves a generated project's Makefile and source file into
+      *> archive/<name>/ and flips its PROJECTS master-file record to
+      *> RETIRED, so decommissioning is an auditable action instead of
+      *> a silent `rm -rf`. An optional --dry-run reports what would
+      *> happen -- for one project or, with --batch, for a whole list
+      *> of them -- without moving a single file or touching the
+      *> master record, so a planned round of retirements can be
+      *> reviewed before it is made irreversible.
+      *> -------------------------------------------
+
+       IDENTIFICATION DIVISION.
+
+         PROGRAM-ID. "retire-project".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> the optional batch list of project names, one per line, same
+      *> shape as cobol-project-maker's --batch list file
+           SELECT BATCH-LIST-FILE
+               ASSIGN TO DYNAMIC ws-batch-file
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-file-status.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  BATCH-LIST-FILE.
+         01 BATCH-LIST-RECORD PIC X(256).
+
+         WORKING-STORAGE SECTION.
+      *>   moved into before the CALL so log-error's LINKAGE items
+      *>   never read a literal past its own length
+           01 ws-log-program-name PIC X(30) VALUE "retire-project".
+           01 ws-log-error-msg    PIC X(80).
+
+      *> project name, the only required argument on the command line
+           01 ws-full-cmdline   PIC X(256).
+           01 ws-proj-name-arg  PIC X(48).
+
+      *>   the command line, broken into up to three blank-delimited
+      *>   words so "--dry-run" and "--batch <file>" can appear in any
+      *>   order ahead of or behind the project name
+           01 ws-cmd-words.
+               05 ws-cmd-word OCCURS 3 TIMES PIC X(256).
+           01 ws-cmd-idx        PIC 9.
+           01 ws-primary-word   PIC X(256) VALUE SPACES.
+           01 ws-secondary-word PIC X(256) VALUE SPACES.
+
+      *>   --dry-run reports what would be archived/retired instead of
+      *>   actually doing it
+           01 ws-dry-run-flag   PIC X VALUE "N".
+           01 ws-dry-run-count  PIC 9.
+
+      *>   --batch <list-file> retires every name in a line-sequential
+      *>   list file instead of a single project named on the command
+      *>   line, the same convention cobol-project-maker uses
+           01 ws-batch-mode        PIC X VALUE "N".
+           01 ws-batch-file        PIC X(256).
+           01 ws-batch-success     PIC 9(5) VALUE 0.
+           01 ws-batch-failure     PIC 9(5) VALUE 0.
+           01 ws-op-status         PIC X VALUE "Y".
+           01 ws-batch-file-status PIC XX.
+           01 ws-batch-eof-flag    PIC X VALUE "N".
+
+           01 ws-projects-io-op PIC X(6).
+           01 ws-projects-record.
+               05 ws-proj-name          PIC X(48).
+               05 ws-proj-owner         PIC X(30).
+               05 ws-proj-create-date   PIC X(8).
+               05 ws-proj-create-time   PIC X(8).
+               05 ws-proj-template      PIC X(12).
+               05 ws-proj-status        PIC X(10).
+           01 ws-projects-io-status PIC 99.
+
+      *> archive path and archive-project's own status
+           01 ws-archive-dir    PIC X(300) VALUE SPACES.
+           01 ws-archive-status PIC 99.
+
+      *> program entry point
+       PROCEDURE DIVISION.
+           perform 001-INIT.
+           IF ws-batch-mode = "Y"
+               perform 300-BATCH-RUN
+           ELSE
+               MOVE "Y" TO ws-op-status
+               perform 150-RETIRE-ONE-PROJECT
+           END-IF.
+           perform 900-TERMINATE.
+
+       001-INIT SECTION.
+           ACCEPT ws-full-cmdline FROM COMMAND-LINE
+           END-ACCEPT.
+           IF ws-full-cmdline = SPACES
+               DISPLAY "retire-project needs a project name" UPON
+                 SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+           INSPECT ws-full-cmdline TALLYING ws-dry-run-count
+             FOR ALL "--dry-run".
+           IF ws-dry-run-count > 0
+               MOVE "Y" TO ws-dry-run-flag
+           END-IF.
+
+      *>   the project name (or, in batch mode, "--batch" and the list
+      *>   file name) are whichever words are left once --dry-run is
+      *>   taken out, in whatever order they were typed
+           UNSTRING ws-full-cmdline DELIMITED BY SPACE
+             INTO ws-cmd-word(1) ws-cmd-word(2) ws-cmd-word(3)
+           END-UNSTRING.
+           PERFORM VARYING ws-cmd-idx FROM 1 BY 1 UNTIL ws-cmd-idx > 3
+               IF FUNCTION TRIM(ws-cmd-word(ws-cmd-idx)) NOT = SPACES
+                   AND FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(ws-cmd-word(ws-cmd-idx)))
+                       NOT = "--DRY-RUN"
+                   IF ws-primary-word = SPACES
+                       MOVE ws-cmd-word(ws-cmd-idx) TO ws-primary-word
+                   ELSE
+                       IF ws-secondary-word = SPACES
+                           MOVE ws-cmd-word(ws-cmd-idx)
+                             TO ws-secondary-word
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(ws-primary-word))
+                = "--BATCH"
+               MOVE "Y" TO ws-batch-mode
+               MOVE ws-secondary-word TO ws-batch-file
+               IF FUNCTION TRIM(ws-batch-file) = SPACES
+                   DISPLAY "retire-project: --batch needs a list "
+                     "file name" UPON SYSERR
+                   END-DISPLAY
+                   MOVE 1 TO RETURN-CODE
+                   perform 900-TERMINATE
+               END-IF
+           ELSE
+               MOVE ws-primary-word TO ws-proj-name-arg
+               IF ws-proj-name-arg = SPACES
+                   DISPLAY "retire-project needs a project name"
+                     UPON SYSERR
+                   END-DISPLAY
+                   MOVE 1 TO RETURN-CODE
+                   perform 900-TERMINATE
+               END-IF
+           END-IF.
+
+      *>   read the batch list file one project name per line, running
+      *>   each one through the same checks and retirement steps as a
+      *>   single run would, but never letting one bad name abort the
+      *>   rest of the planned batch
+       300-BATCH-RUN SECTION.
+           OPEN INPUT BATCH-LIST-FILE.
+           IF ws-batch-file-status NOT = "00"
+               DISPLAY "retire-project: could not open batch list "
+                 "file '" FUNCTION TRIM(ws-batch-file) "'"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE 1 TO RETURN-CODE
+               perform 900-TERMINATE
+           END-IF.
+           PERFORM UNTIL ws-batch-eof-flag = "Y"
+               READ BATCH-LIST-FILE
+                   AT END
+                       MOVE "Y" TO ws-batch-eof-flag
+                   NOT AT END
+                       IF BATCH-LIST-RECORD NOT = SPACES
+                           MOVE FUNCTION TRIM(BATCH-LIST-RECORD)
+                             TO ws-proj-name-arg
+                           MOVE "Y" TO ws-op-status
+                           PERFORM 150-RETIRE-ONE-PROJECT
+                           IF ws-op-status = "Y"
+                               ADD 1 TO ws-batch-success
+                           ELSE
+                               ADD 1 TO ws-batch-failure
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-LIST-FILE.
+           IF ws-dry-run-flag = "Y"
+               DISPLAY "retire-project: dry run complete -- "
+                 ws-batch-success " would retire, " ws-batch-failure
+                 " would be skipped"
+               END-DISPLAY
+           ELSE
+               DISPLAY "retire-project: batch complete -- "
+                 ws-batch-success " retired, " ws-batch-failure
+                 " failed"
+               END-DISPLAY
+           END-IF.
+
+      *>   confirm, archive (or report) and mark retired (or not) the
+      *>   project named in ws-proj-name-arg; sets ws-op-status to "N"
+      *>   on any failure instead of aborting the run, so a bad name in
+      *>   a batch list only costs that one project
+       150-RETIRE-ONE-PROJECT SECTION.
+           perform 100-CONFIRM-ACTIVE.
+           IF ws-op-status = "Y"
+               IF ws-dry-run-flag = "Y"
+                   perform 210-REPORT-DRY-RUN
+               ELSE
+                   perform 200-ARCHIVE-FILES
+                   IF ws-archive-status = 0
+                       perform 300-MARK-RETIRED
+                   ELSE
+                       DISPLAY "retire-project: could not archive '"
+                         FUNCTION TRIM(ws-proj-name-arg)
+                         "' -- PROJECTS record left ACTIVE"
+                         UPON SYSERR
+                       END-DISPLAY
+                       MOVE "N" TO ws-op-status
+                       MOVE 1 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>   only a project that is still ACTIVE can be retired -- this
+      *>   also serves as the existence check
+       100-CONFIRM-ACTIVE SECTION.
+           MOVE "FIND"           TO ws-projects-io-op.
+           MOVE ws-proj-name-arg TO ws-proj-name.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           IF ws-projects-io-status NOT = 0
+               DISPLAY "retire-project: project '"
+                 FUNCTION TRIM(ws-proj-name-arg) "' not found"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE "N" TO ws-op-status
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           IF ws-op-status = "Y"
+               AND FUNCTION TRIM(ws-proj-status) NOT = "ACTIVE"
+               DISPLAY "retire-project: project '"
+                 FUNCTION TRIM(ws-proj-name-arg) "' is already "
+                 FUNCTION TRIM(ws-proj-status)
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE "N" TO ws-op-status
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+      *>   lists exactly what a real run would do -- the archive
+      *>   directory it would create, the generated files it would
+      *>   move into it, and the master-file status change -- without
+      *>   calling archive-project or the RETIRE operation at all, so
+      *>   nothing on disk or in PROJECTS is touched by a dry run
+       210-REPORT-DRY-RUN SECTION.
+           MOVE SPACES TO ws-archive-dir.
+           STRING "archive/" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-proj-name-arg) DELIMITED BY SIZE
+             INTO ws-archive-dir
+           END-STRING.
+           DISPLAY "[DRY RUN] '" FUNCTION TRIM(ws-proj-name-arg)
+             "' (owner " FUNCTION TRIM(ws-proj-owner)
+             ") would be archived to "
+             FUNCTION TRIM(ws-archive-dir) "/ and marked RETIRED"
+           END-DISPLAY.
+
+      *>   move every file cobol-project-maker generated for this
+      *>   project out of its directory and into archive/<name>/ --
+      *>   the actual CBL_CREATE_DIR/CBL_RENAME_FILE steps live in
+      *>   archive-project now, so projects-menu.cbl's interactive
+      *>   retire goes through the exact same archiving logic as this
+      *>   command-line tool
+       200-ARCHIVE-FILES SECTION.
+           CALL "archive-project" USING ws-proj-name-arg
+               ws-archive-dir ws-archive-status
+           END-CALL.
+
+      *>   flip the PROJECTS master-file record once the files are
+      *>   safely archived
+       300-MARK-RETIRED SECTION.
+           MOVE "RETIRE"         TO ws-projects-io-op.
+           MOVE ws-proj-name-arg TO ws-proj-name.
+           CALL "projects-io" USING ws-projects-io-op
+               ws-projects-record ws-projects-io-status
+           END-CALL.
+           IF ws-projects-io-status NOT = 0
+               DISPLAY "retire-project: could not mark '"
+                 FUNCTION TRIM(ws-proj-name-arg) "' retired"
+                 UPON SYSERR
+               END-DISPLAY
+               MOVE "N" TO ws-op-status
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "retire-project: '"
+                 FUNCTION TRIM(ws-proj-name-arg)
+                 "' archived to " FUNCTION TRIM(ws-archive-dir)
+                 " and marked RETIRED"
+               END-DISPLAY
+           END-IF.
+
+       900-TERMINATE SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE "retirement failed, see SYSERR" TO ws-log-error-msg
+               CALL "log-error" USING ws-log-program-name
+                 ws-log-error-msg
+               END-CALL
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM "retire-project".
