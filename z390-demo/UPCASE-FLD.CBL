@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UPCASE-FLD.
+      *>   generalizes USET's old L-TO-U paragraph -- that one only
+      *>   ever folded THE-FILE-NAME's 46 bytes to upper case; this
+      *>   takes a field and a length instead, so any record (or part
+      *>   of one) can be folded the same way, the same letter-by-
+      *>   letter check the original used. LS-MODE picks the
+      *>   direction: 'U' folds to upper case (the original behavior,
+      *>   and the default for a caller that leaves LS-MODE blank),
+      *>   'L' folds to lower case.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB                 PIC 9(04).
+
+       LINKAGE SECTION.
+      *>   caller's field, up to 256 bytes long; only the first
+      *>   LS-LENGTH bytes of it are folded
+       01  LS-FIELD               PIC X(256).
+      *>   how many bytes of LS-FIELD to fold
+       01  LS-LENGTH              PIC 9(04).
+      *>   'U' = fold to upper case, 'L' = fold to lower case
+       01  LS-MODE                PIC X(01).
+
+       PROCEDURE DIVISION USING LS-FIELD LS-LENGTH LS-MODE.
+       MAINLINE.
+           PERFORM FOLD-ONE-CHAR VARYING WS-SUB FROM 1 BY 1
+             UNTIL WS-SUB > LS-LENGTH.
+           EXIT PROGRAM.
+
+       FOLD-ONE-CHAR.
+           IF LS-MODE = 'L'
+               PERFORM LOWERCASE-ONE-CHAR
+           ELSE
+               PERFORM UPCASE-ONE-CHAR
+           END-IF.
+
+       UPCASE-ONE-CHAR.
+           IF LS-FIELD (WS-SUB :1) = 'a'
+               MOVE 'A' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'b'
+               MOVE 'B' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'c'
+               MOVE 'C' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'd'
+               MOVE 'D' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'e'
+               MOVE 'E' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'f'
+               MOVE 'F' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'g'
+               MOVE 'G' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'h'
+               MOVE 'H' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'i'
+               MOVE 'I' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'j'
+               MOVE 'J' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'k'
+               MOVE 'K' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'l'
+               MOVE 'L' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'm'
+               MOVE 'M' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'n'
+               MOVE 'N' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'o'
+               MOVE 'O' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'p'
+               MOVE 'P' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'q'
+               MOVE 'Q' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'r'
+               MOVE 'R' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 's'
+               MOVE 'S' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 't'
+               MOVE 'T' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'u'
+               MOVE 'U' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'v'
+               MOVE 'V' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'w'
+               MOVE 'W' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'x'
+               MOVE 'X' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'y'
+               MOVE 'Y' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'z'
+               MOVE 'Z' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+
+       LOWERCASE-ONE-CHAR.
+           IF LS-FIELD (WS-SUB :1) = 'A'
+               MOVE 'a' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'B'
+               MOVE 'b' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'C'
+               MOVE 'c' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'D'
+               MOVE 'd' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'E'
+               MOVE 'e' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'F'
+               MOVE 'f' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'G'
+               MOVE 'g' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'H'
+               MOVE 'h' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'I'
+               MOVE 'i' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'J'
+               MOVE 'j' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'K'
+               MOVE 'k' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'L'
+               MOVE 'l' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'M'
+               MOVE 'm' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'N'
+               MOVE 'n' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'O'
+               MOVE 'o' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'P'
+               MOVE 'p' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'Q'
+               MOVE 'q' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'R'
+               MOVE 'r' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'S'
+               MOVE 's' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'T'
+               MOVE 't' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'U'
+               MOVE 'u' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'V'
+               MOVE 'v' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'W'
+               MOVE 'w' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'X'
+               MOVE 'x' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'Y'
+               MOVE 'y' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+           IF LS-FIELD (WS-SUB :1) = 'Z'
+               MOVE 'z' TO LS-FIELD (WS-SUB :1)
+           END-IF.
+
+           END PROGRAM UPCASE-FLD.
